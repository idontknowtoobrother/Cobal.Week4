@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL2B.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - ADMISSIONS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  BATCH NAME-CLEANSING PASS.  READS THE      *
+000200*                NAME-FILE PRODUCED BY ADMISSIONS AND        *
+000210*                RUNS EACH STUDENT NAME THROUGH THE SAME     *
+000220*                REAL-NAME AND ALPHABETIC CHECKS AS           *
+000230*                CONTROL2, WRITING EVERY NAME THAT FAILS      *
+000240*                EITHER CHECK TO A BAD NAME EXCEPTION REPORT  *
+000250*                AND TO THE SHARED AUDIT-LOG-FILE.            *
+000260*  08/08/26  JH  A NAME THAT PASSES BOTH CHARACTER CHECKS IS   *
+000270*                NOW ALSO CROSS-CHECKED BY STUDENT ID AGAINST  *
+000280*                THE MASTER-STUDENT-FILE.  A MISSING ID OR A   *
+000290*                NAME MISMATCH IS WRITTEN TO A RECONCILIATION  *
+000300*                EXCEPTION REPORT, SINCE A NAME THAT "LOOKS    *
+000310*                LIKE A NAME" CAN STILL BE WRONG FOR THAT ID.  *
+000320*----------------------------------------------------------*
+
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 SPECIAL-NAMES.
+000380 COPY CLASSDEF.
+
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT NAME-FILE ASSIGN TO "NAMEFILE"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS FS-NAME-FILE.
+
+000440     SELECT BADNAME-REPORT ASSIGN TO "BADNMRPT"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS FS-BADNAME-REPORT.
+
+000470     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS FS-AUDIT-LOG.
+
+000500     SELECT MASTER-STUDENT-FILE ASSIGN TO "MASTSTU"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS RANDOM
+000530         RECORD KEY IS MS-STUDENT-ID
+000540         FILE STATUS IS FS-MASTER-STUDENT.
+
+000550     SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS FS-RECON-REPORT.
+
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  NAME-FILE
+000610     RECORDING MODE IS F.
+000620 COPY NAMEREC.
+
+000630 FD  BADNAME-REPORT
+000640     RECORDING MODE IS F.
+000650 01  BADNAME-REPORT-LINE        PIC X(80).
+
+000660 FD  AUDIT-LOG-FILE
+000670     RECORDING MODE IS F.
+000680 COPY AUDITREC.
+
+000690 FD  MASTER-STUDENT-FILE.
+000700 COPY MASTREC.
+
+000710 FD  RECON-REPORT
+000720     RECORDING MODE IS F.
+000730 01  RECON-REPORT-LINE          PIC X(80).
+
+000740 WORKING-STORAGE SECTION.
+000750 01  WS-FILE-STATUSES.
+000760     05  FS-NAME-FILE           PIC X(02) VALUE ZERO.
+000770         88  NAME-FILE-OK           VALUE "00".
+000780         88  NAME-FILE-EOF          VALUE "10".
+000790     05  FS-BADNAME-REPORT      PIC X(02) VALUE ZERO.
+000800     05  FS-AUDIT-LOG           PIC X(02) VALUE ZERO.
+000810         88  AUDIT-LOG-FILE-OK      VALUE "00".
+000820     05  FS-MASTER-STUDENT      PIC X(02) VALUE ZERO.
+000830         88  MASTER-STUDENT-FILE-OK VALUE "00".
+000840     05  FS-RECON-REPORT        PIC X(02) VALUE ZERO.
+
+000850 01  WS-SWITCHES.
+000860     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000870         88  END-OF-NAME-FILE       VALUE "Y".
+
+000880 01  WS-COUNTS.
+000890     05  WS-NAME-COUNT          PIC 9(05) COMP VALUE ZERO.
+000900     05  WS-BADNAME-COUNT       PIC 9(05) COMP VALUE ZERO.
+000910     05  WS-MISMATCH-COUNT      PIC 9(05) COMP VALUE ZERO.
+
+000920 01  WS-REPORT-LINES.
+000930     05  WS-HEADING-1.
+000940         10  FILLER             PIC X(26) VALUE
+000950             "BAD NAME EXCEPTION REPORT".
+000960         10  FILLER             PIC X(54) VALUE SPACE.
+000970     05  WS-EXCEPTION-LINE.
+000980         10  EL-STUDENT-ID      PIC X(07).
+000990         10  FILLER             PIC X(03) VALUE SPACE.
+001000         10  EL-STUDENT-NAME    PIC X(30).
+001010         10  FILLER             PIC X(02) VALUE SPACE.
+001020         10  EL-REASON          PIC X(38).
+001030     05  WS-TRAILER-LINE.
+001040         10  FILLER             PIC X(16) VALUE
+001050             "NAMES PROCESSED-".
+001060         10  TL-NAME-COUNT      PIC ZZZZ9.
+001070         10  FILLER             PIC X(05) VALUE SPACE.
+001080         10  FILLER             PIC X(11) VALUE
+001090             "BAD NAMES-".
+001100         10  TL-BADNAME-COUNT   PIC ZZZZ9.
+001110         10  FILLER             PIC X(37) VALUE SPACE.
+
+001120     05  WS-RECON-HEADING.
+001130         10  FILLER             PIC X(30) VALUE
+001140             "RECONCILIATION EXCEPTION REPT".
+001150         10  FILLER             PIC X(50) VALUE SPACE.
+001160     05  WS-RECON-LINE.
+001170         10  RL-STUDENT-ID      PIC X(07).
+001180         10  FILLER             PIC X(03) VALUE SPACE.
+001190         10  RL-STUDENT-NAME    PIC X(30).
+001200         10  FILLER             PIC X(02) VALUE SPACE.
+001210         10  RL-REASON          PIC X(38).
+001220     05  WS-RECON-TRAILER-LINE.
+001230         10  FILLER             PIC X(12) VALUE
+001240             "MISMATCHES-".
+001250         10  TL-MISMATCH-COUNT  PIC ZZZZ9.
+001260         10  FILLER             PIC X(63) VALUE SPACE.
+
+001270 PROCEDURE DIVISION.
+
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001300     PERFORM 2000-CLEANSE-ONE-NAME THRU 2000-EXIT
+001310         UNTIL END-OF-NAME-FILE
+001320     PERFORM 3000-PRINT-TRAILER THRU 3000-EXIT
+001330     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001340     GOBACK
+001350     .
+
+001360 1000-INITIALIZE.
+001370     OPEN INPUT NAME-FILE
+001380     IF NOT NAME-FILE-OK
+001390        DISPLAY "CONTROL2B - UNABLE TO OPEN NAME-FILE"
+001400        MOVE "Y" TO WS-EOF-SWITCH
+001410     END-IF
+
+001420     OPEN OUTPUT BADNAME-REPORT
+001430     MOVE WS-HEADING-1 TO BADNAME-REPORT-LINE
+001440     WRITE BADNAME-REPORT-LINE
+
+001450     OPEN EXTEND AUDIT-LOG-FILE
+001460     IF NOT AUDIT-LOG-FILE-OK
+001470        DISPLAY "CONTROL2B - UNABLE TO OPEN AUDIT-LOG-FILE"
+001480     END-IF
+
+001490     OPEN INPUT MASTER-STUDENT-FILE
+001500     IF NOT MASTER-STUDENT-FILE-OK
+001510        DISPLAY "CONTROL2B - UNABLE TO OPEN MASTER-STUDENT-FILE"
+001520     END-IF
+
+001530     OPEN OUTPUT RECON-REPORT
+001540     MOVE WS-RECON-HEADING TO RECON-REPORT-LINE
+001550     WRITE RECON-REPORT-LINE
+
+001560     IF NOT END-OF-NAME-FILE
+001570        PERFORM 1100-READ-NAME-FILE THRU 1100-EXIT
+001580     END-IF
+001590     .
+001600 1000-EXIT.
+001610     EXIT.
+
+001620 1100-READ-NAME-FILE.
+001630     READ NAME-FILE
+001640         AT END
+001650             MOVE "Y" TO WS-EOF-SWITCH
+001660     END-READ
+001670     .
+001680 1100-EXIT.
+001690     EXIT.
+
+001700 2000-CLEANSE-ONE-NAME.
+001710     ADD 1 TO WS-NAME-COUNT
+
+001720     IF NM-STUDENT-NAME IS NOT REAL-NAME
+001730        MOVE "Contains characters other than letters"
+001740            TO EL-REASON
+001750        PERFORM 2100-REJECT-NAME THRU 2100-EXIT
+001760     ELSE
+001770        IF NM-STUDENT-NAME IS NOT ALPHABETIC
+001780           MOVE "Not a single alphabetic word" TO EL-REASON
+001790           PERFORM 2100-REJECT-NAME THRU 2100-EXIT
+001800        ELSE
+001810           PERFORM 2200-CROSS-CHECK-MASTER THRU 2200-EXIT
+001820        END-IF
+001830     END-IF
+
+001840     PERFORM 1100-READ-NAME-FILE THRU 1100-EXIT
+001850     .
+001860 2000-EXIT.
+001870     EXIT.
+
+001880 2100-REJECT-NAME.
+001890     ADD 1 TO WS-BADNAME-COUNT
+001900     MOVE NM-STUDENT-ID TO EL-STUDENT-ID
+001910     MOVE NM-STUDENT-NAME TO EL-STUDENT-NAME
+001920     MOVE WS-EXCEPTION-LINE TO BADNAME-REPORT-LINE
+001930     WRITE BADNAME-REPORT-LINE
+001940     PERFORM 2110-LOG-REJECTION THRU 2110-EXIT
+001950     .
+001960 2100-EXIT.
+001970     EXIT.
+
+001980 2110-LOG-REJECTION.
+001990     MOVE "CONTROL2B" TO AL-PROGRAM-ID
+002000     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+002010     ACCEPT AL-TIME-LOGGED FROM TIME
+002020     MOVE SPACE TO AL-INPUT-DATA
+002030     MOVE NM-STUDENT-ID TO AL-INPUT-DATA
+002040     MOVE EL-REASON TO AL-REJECT-REASON
+002050     IF AUDIT-LOG-FILE-OK
+002060        WRITE AUDIT-LOG-REC
+002070     END-IF
+002080     .
+002090 2110-EXIT.
+002100     EXIT.
+
+002110 2200-CROSS-CHECK-MASTER.
+002120     MOVE NM-STUDENT-ID TO MS-STUDENT-ID
+002130     IF MASTER-STUDENT-FILE-OK
+002140        READ MASTER-STUDENT-FILE
+002150            INVALID KEY
+002160                MOVE "Student ID not found on master file"
+002170                    TO EL-REASON
+002180                PERFORM 2210-REJECT-MISMATCH THRU 2210-EXIT
+002190            NOT INVALID KEY
+002200                IF MS-STUDENT-NAME NOT = NM-STUDENT-NAME
+002210                   MOVE "Name does not match master file"
+002220                       TO EL-REASON
+002230                   PERFORM 2210-REJECT-MISMATCH THRU 2210-EXIT
+002240                END-IF
+002250        END-READ
+002260     ELSE
+002270        MOVE "Master student file not available"
+002280            TO EL-REASON
+002290        PERFORM 2210-REJECT-MISMATCH THRU 2210-EXIT
+002300     END-IF
+002310     .
+002320 2200-EXIT.
+002330     EXIT.
+
+002340 2210-REJECT-MISMATCH.
+002350     ADD 1 TO WS-MISMATCH-COUNT
+002360     MOVE NM-STUDENT-ID TO RL-STUDENT-ID
+002370     MOVE NM-STUDENT-NAME TO RL-STUDENT-NAME
+002380     MOVE EL-REASON TO RL-REASON
+002390     MOVE WS-RECON-LINE TO RECON-REPORT-LINE
+002400     WRITE RECON-REPORT-LINE
+002410     MOVE "CONTROL2B" TO AL-PROGRAM-ID
+002420     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+002430     ACCEPT AL-TIME-LOGGED FROM TIME
+002440     MOVE SPACE TO AL-INPUT-DATA
+002450     MOVE NM-STUDENT-ID TO AL-INPUT-DATA
+002460     MOVE EL-REASON TO AL-REJECT-REASON
+002470     IF AUDIT-LOG-FILE-OK
+002480        WRITE AUDIT-LOG-REC
+002490     END-IF
+002500     .
+002510 2210-EXIT.
+002520     EXIT.
+
+002530 3000-PRINT-TRAILER.
+002540     MOVE WS-NAME-COUNT TO TL-NAME-COUNT
+002550     MOVE WS-BADNAME-COUNT TO TL-BADNAME-COUNT
+002560     MOVE WS-TRAILER-LINE TO BADNAME-REPORT-LINE
+002570     WRITE BADNAME-REPORT-LINE
+002580     MOVE WS-MISMATCH-COUNT TO TL-MISMATCH-COUNT
+002590     MOVE WS-RECON-TRAILER-LINE TO RECON-REPORT-LINE
+002600     WRITE RECON-REPORT-LINE
+002610     .
+002620 3000-EXIT.
+002630     EXIT.
+
+002640 8000-TERMINATE.
+002650     CLOSE NAME-FILE
+002660     CLOSE BADNAME-REPORT
+002670     CLOSE AUDIT-LOG-FILE
+002680     CLOSE MASTER-STUDENT-FILE
+002690     CLOSE RECON-REPORT
+002700     DISPLAY "CONTROL2B - NAMES PROCESSED: " WS-NAME-COUNT
+002710     DISPLAY "CONTROL2B - BAD NAMES FOUND: " WS-BADNAME-COUNT
+002720     DISPLAY "CONTROL2B - MASTER MISMATCHES: " WS-MISMATCH-COUNT
+002730     .
+002740 8000-EXIT.
+002750     EXIT.
