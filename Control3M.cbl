@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL3M.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - HOUSING OFFICE.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  SCREEN-BASED ADD/CHANGE/INQUIRE MAINTENANCE*
+000200*                TRANSACTION FOR THE CITY-RATE-FILE, SO THE *
+000210*                HOUSING OFFICE CAN MAINTAIN CITY NAMES AND *
+000220*                SURCHARGE RATES DIRECTLY INSTEAD OF NEEDING*
+000230*                A RECOMPILE OR A HAND-EDITED DATA FILE.    *
+000240*  08/08/26  JH  COUNTRY AND CITY CODE ARE NOW VALIDATED    *
+000250*                AGAINST THE SHARED COUNTRYTAB/CITYTAB      *
+000260*                88-LEVELS BEFORE ANY ADD, CHANGE OR        *
+000270*                INQUIRE, SO A MISTYPED CODE CANNOT CREATE  *
+000280*                A CITY-RATE-FILE RECORD THE BATCH LOOKUP   *
+000290*                PROGRAMS CAN NEVER REACH.                  *
+000300*----------------------------------------------------------*
+
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-370.
+000340 OBJECT-COMPUTER. IBM-370.
+
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT CITY-RATE-FILE ASSIGN TO "CITYRATE"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS CR-KEY
+000410         FILE STATUS IS FS-CITY-RATE.
+
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CITY-RATE-FILE.
+000450 COPY CITYRATE.
+
+000460 WORKING-STORAGE SECTION.
+000470 COPY COUNTRYTAB.
+000480 COPY CITYTAB.
+
+000490 01  FS-CITY-RATE                PIC X(02) VALUE ZERO.
+000500     88  CITY-RATE-FILE-OK           VALUE "00".
+
+000510 01  WS-QUIT-SWITCH              PIC X(01) VALUE "N".
+000520     88  OPERATOR-IS-DONE            VALUE "Y".
+
+000530 01  WS-ACTION-CODE              PIC X(01) VALUE SPACE.
+000540     88  ACTION-IS-ADD               VALUE "A".
+000550     88  ACTION-IS-CHANGE            VALUE "C".
+000560     88  ACTION-IS-INQUIRE           VALUE "I".
+000570     88  ACTION-IS-QUIT              VALUE "X".
+
+000580 01  WS-VALIDATION-SWITCH        PIC X(01) VALUE "Y".
+000590     88  CODES-ARE-VALID             VALUE "Y".
+000600     88  CODES-ARE-INVALID           VALUE "N".
+
+000610 01  WS-SCREEN-CITY-NAME         PIC X(15) VALUE SPACE.
+000620 01  WS-SCREEN-SURCHARGE-RATE    PIC 9V999 VALUE ZERO.
+000630 01  WS-SCREEN-CURRENCY-CODE     PIC X(03) VALUE SPACE.
+000640 01  WS-MESSAGE-LINE             PIC X(40) VALUE SPACE.
+
+000650 SCREEN SECTION.
+000660 01  SCR-CITY-RATE-MAINT.
+000670     05  BLANK SCREEN.
+000680     05  LINE 1 COLUMN 1 VALUE "CITY/RATE TABLE MAINTENANCE".
+000690     05  LINE 3 COLUMN 1 VALUE "ACTION (A/C/I/X) - ".
+000700     05  LINE 3 COLUMN 21 PIC X(01) TO WS-ACTION-CODE
+000710         USING WS-ACTION-CODE.
+000720     05  LINE 5 COLUMN 1 VALUE "COUNTRY CODE     - ".
+000730     05  LINE 5 COLUMN 21 PIC 9(01) TO COUNTRY-CODE
+000740         USING COUNTRY-CODE.
+000750     05  LINE 6 COLUMN 1 VALUE "CITY CODE        - ".
+000760     05  LINE 6 COLUMN 21 PIC 9(01) TO CITY-CODE
+000770         USING CITY-CODE.
+000780     05  LINE 7 COLUMN 1 VALUE "CITY NAME        - ".
+000790     05  LINE 7 COLUMN 21 PIC X(15) TO WS-SCREEN-CITY-NAME
+000800         USING WS-SCREEN-CITY-NAME.
+000810     05  LINE 8 COLUMN 1 VALUE "SURCHARGE RATE   - ".
+000820     05  LINE 8 COLUMN 21 PIC 9V999 TO WS-SCREEN-SURCHARGE-RATE
+000830         USING WS-SCREEN-SURCHARGE-RATE.
+000840     05  LINE 9 COLUMN 1 VALUE "CURRENCY CODE    - ".
+000850     05  LINE 9 COLUMN 21 PIC X(03) TO WS-SCREEN-CURRENCY-CODE
+000860         USING WS-SCREEN-CURRENCY-CODE.
+000870     05  LINE 11 COLUMN 1 PIC X(40) FROM WS-MESSAGE-LINE.
+
+000880 PROCEDURE DIVISION.
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000910     PERFORM 2000-PROCESS-ONE-TRANSACTION THRU 2000-EXIT
+000920         UNTIL OPERATOR-IS-DONE
+000930     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000940     GOBACK
+000950     .
+
+000960 1000-INITIALIZE.
+000970     OPEN I-O CITY-RATE-FILE
+000980     IF NOT CITY-RATE-FILE-OK
+000990        DISPLAY "CONTROL3M - UNABLE TO OPEN CITY-RATE-FILE"
+001000        SET OPERATOR-IS-DONE TO TRUE
+001010     END-IF
+001020     .
+001030 1000-EXIT.
+001040     EXIT.
+
+001050 2000-PROCESS-ONE-TRANSACTION.
+001060     MOVE SPACE TO WS-MESSAGE-LINE
+001070     MOVE SPACE TO WS-ACTION-CODE
+001080     MOVE ZERO TO COUNTRY-CODE
+001090     MOVE ZERO TO CITY-CODE
+001100     MOVE SPACE TO WS-SCREEN-CITY-NAME
+001110     MOVE ZERO TO WS-SCREEN-SURCHARGE-RATE
+001120     MOVE SPACE TO WS-SCREEN-CURRENCY-CODE
+001130     DISPLAY SCR-CITY-RATE-MAINT
+001140     ACCEPT SCR-CITY-RATE-MAINT
+
+001150     EVALUATE TRUE
+001160        WHEN ACTION-IS-QUIT
+001170           SET OPERATOR-IS-DONE TO TRUE
+001180        WHEN ACTION-IS-ADD
+001190           PERFORM 2050-VALIDATE-CODES THRU 2050-EXIT
+001200           IF CODES-ARE-VALID
+001210              PERFORM 2100-ADD-CITY-RATE THRU 2100-EXIT
+001220           END-IF
+001230        WHEN ACTION-IS-CHANGE
+001240           PERFORM 2050-VALIDATE-CODES THRU 2050-EXIT
+001250           IF CODES-ARE-VALID
+001260              PERFORM 2200-CHANGE-CITY-RATE THRU 2200-EXIT
+001270           END-IF
+001280        WHEN ACTION-IS-INQUIRE
+001290           PERFORM 2050-VALIDATE-CODES THRU 2050-EXIT
+001300           IF CODES-ARE-VALID
+001310              PERFORM 2300-INQUIRE-CITY-RATE THRU 2300-EXIT
+001320           END-IF
+001330        WHEN OTHER
+001340           MOVE "INVALID ACTION - USE A, C, I OR X"
+001350               TO WS-MESSAGE-LINE
+001360           DISPLAY SCR-CITY-RATE-MAINT
+001370     END-EVALUATE
+001380     .
+001390 2000-EXIT.
+001400     EXIT.
+
+001410 2050-VALIDATE-CODES.
+001420     SET CODES-ARE-VALID TO TRUE
+001430     IF COUNTRY-CODE-NOT-VALID
+001440        MOVE "INVALID COUNTRY CODE" TO WS-MESSAGE-LINE
+001450        DISPLAY SCR-CITY-RATE-MAINT
+001460        SET CODES-ARE-INVALID TO TRUE
+001470     ELSE
+001480        IF CITY-CODE-NOT-VALID
+001490           MOVE "INVALID CITY CODE" TO WS-MESSAGE-LINE
+001500           DISPLAY SCR-CITY-RATE-MAINT
+001510           SET CODES-ARE-INVALID TO TRUE
+001520        END-IF
+001530     END-IF
+001540     .
+001550 2050-EXIT.
+001560     EXIT.
+
+001570 2100-ADD-CITY-RATE.
+001580     MOVE COUNTRY-CODE TO CR-COUNTRY-CODE
+001590     MOVE CITY-CODE TO CR-CITY-CODE
+001600     MOVE WS-SCREEN-CITY-NAME TO CR-CITY-NAME
+001610     MOVE WS-SCREEN-SURCHARGE-RATE TO CR-SURCHARGE-RATE
+001620     MOVE WS-SCREEN-CURRENCY-CODE TO CR-CURRENCY-CODE
+001630     WRITE CITY-RATE-REC
+001640         INVALID KEY
+001650             MOVE "THAT COUNTRY/CITY CODE ALREADY EXISTS"
+001660                 TO WS-MESSAGE-LINE
+001670         NOT INVALID KEY
+001680             MOVE "CITY RATE ADDED" TO WS-MESSAGE-LINE
+001690     END-WRITE
+001700     DISPLAY SCR-CITY-RATE-MAINT
+001710     .
+001720 2100-EXIT.
+001730     EXIT.
+
+001740 2200-CHANGE-CITY-RATE.
+001750     MOVE COUNTRY-CODE TO CR-COUNTRY-CODE
+001760     MOVE CITY-CODE TO CR-CITY-CODE
+001770     READ CITY-RATE-FILE
+001780         INVALID KEY
+001790             MOVE "THAT COUNTRY/CITY CODE IS NOT ON FILE"
+001800                 TO WS-MESSAGE-LINE
+001810             DISPLAY SCR-CITY-RATE-MAINT
+001820         NOT INVALID KEY
+001830             MOVE WS-SCREEN-CITY-NAME TO CR-CITY-NAME
+001840             MOVE WS-SCREEN-SURCHARGE-RATE TO CR-SURCHARGE-RATE
+001850             MOVE WS-SCREEN-CURRENCY-CODE TO CR-CURRENCY-CODE
+001860             REWRITE CITY-RATE-REC
+001870                 INVALID KEY
+001880                     MOVE "UNABLE TO REWRITE CITY RATE RECORD"
+001890                         TO WS-MESSAGE-LINE
+001900                 NOT INVALID KEY
+001910                     MOVE "CITY RATE CHANGED" TO WS-MESSAGE-LINE
+001920             END-REWRITE
+001930             DISPLAY SCR-CITY-RATE-MAINT
+001940     END-READ
+001950     .
+001960 2200-EXIT.
+001970     EXIT.
+
+001980 2300-INQUIRE-CITY-RATE.
+001990     MOVE COUNTRY-CODE TO CR-COUNTRY-CODE
+002000     MOVE CITY-CODE TO CR-CITY-CODE
+002010     READ CITY-RATE-FILE
+002020         INVALID KEY
+002030             MOVE "THAT COUNTRY/CITY CODE IS NOT ON FILE"
+002040                 TO WS-MESSAGE-LINE
+002050         NOT INVALID KEY
+002060             MOVE CR-CITY-NAME TO WS-SCREEN-CITY-NAME
+002070             MOVE CR-SURCHARGE-RATE TO WS-SCREEN-SURCHARGE-RATE
+002080             MOVE CR-CURRENCY-CODE TO WS-SCREEN-CURRENCY-CODE
+002090             MOVE "CITY RATE FOUND" TO WS-MESSAGE-LINE
+002100     END-READ
+002110     DISPLAY SCR-CITY-RATE-MAINT
+002120     .
+002130 2300-EXIT.
+002140     EXIT.
+
+002150 9000-TERMINATE.
+002160     CLOSE CITY-RATE-FILE
+002170     .
+002180 9000-EXIT.
+002190     EXIT.
