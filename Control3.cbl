@@ -1,37 +1,240 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. CONTROL3.
-       AUTHOR. 62160246.
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  CITY-CODE   PIC   9  VALUE ZERO.
-           88 CITY-IS-DUBLIN    VALUE 1.
-           88 CITY-IS-LIMERICK    VALUE 2.
-           88 CITY-IS-CORK    VALUE 3.
-           88 CITY-IS-GALWAY    VALUE 4.
-           88 CITY-IS-SLIGO    VALUE 5.
-           88 CITY-IS-WATERFORD    VALUE 6.
-           88 UNIVERSITY-CITY    VALUE 1 THRU 4.
-           88 CITY-CODE-NOT-VALID    VALUE 0, 7, 8, 9.
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "Enter a city code (1-6) - " WITH NO ADVANCING 
-           ACCEPT CITY-CODE
-           
-           IF CITY-CODE-NOT-VALID THEN
-              DISPLAY "Invalid city code entered"
-           ELSE
-              IF CITY-IS-LIMERICK THEN
-                 DISPLAY "Hey, we're home."
-              END-IF 
-              IF CITY-IS-DUBLIN THEN
-                 DISPLAY "Hey, we're in the capital."
-              END-IF 
-              IF UNIVERSITY-CITY THEN
-                 DISPLAY "Apply the rent surcharge!" 
-              END-IF 
-           END-IF 
-           SET CITY-CODE-NOT-VALID TO TRUE 
-           DISPLAY CITY-CODE 
-           GOBACK 
-           .
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL3.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - HOUSING OFFICE.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  CITY-CODE AND ITS 88-LEVELS NOW COME FROM  *
+000200*                THE SHARED CITYTAB COPYBOOK INSTEAD OF     *
+000210*                BEING DEFINED HERE, SO THIS PROGRAM AND    *
+000220*                CONTROL3B CANNOT DRIFT OUT OF STEP.        *
+000230*  08/08/26  JH  CITY NAME AND SURCHARGE RATE NOW COME FROM *
+000240*                THE CITY-RATE-FILE INSTEAD OF BEING BAKED  *
+000250*                IN AS 88-LEVEL VALUE CLAUSES, SO A HOUSING *
+000260*                OFFICE RATE CHANGE OR A NEW CAMPUS CITY NO *
+000270*                LONGER NEEDS A RECOMPILE.                  *
+000280*  08/08/26  JH  AN INVALID CITY CODE IS NOW LOGGED TO THE   *
+000290*                SHARED AUDIT-LOG-FILE INSTEAD OF JUST BEING *
+000300*                DISPLAYED, SO REJECTIONS CAN BE REVIEWED    *
+000310*                ALONGSIDE THOSE FROM CONTROL3B AND CONTROL5.*
+000320*  08/08/26  JH  CITY-RATE-FILE IS NOW KEYED ON COUNTRY CODE     *
+000330*                AND CITY CODE TOGETHER, SO CAMPUSES OUTSIDE     *
+000340*                IRELAND CAN REUSE THE SAME CITY CODE NUMBERS    *
+000350*                WITHOUT COLLIDING.  THE OPERATOR IS NOW ASKED   *
+000360*                FOR A COUNTRY CODE AS WELL AS A CITY CODE.      *
+000370*  08/08/26  JH  THE OPERATOR IS NOW ASKED TO SIGN ON WITH AN    *
+000380*                OPERATOR ID BEFORE ANYTHING ELSE RUNS.  THE     *
+000390*                SIGN-ON AND EVERY REJECTED INPUT ARE LOGGED TO  *
+000400*                THE SHARED SECURITY-LOG-FILE, SO WE CAN TELL    *
+000410*                AFTERWARDS WHO ENTERED A BAD VALUE.             *
+000420*----------------------------------------------------------*
+
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER. IBM-370.
+000460 OBJECT-COMPUTER. IBM-370.
+
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT CITY-RATE-FILE ASSIGN TO "CITYRATE"
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS CR-KEY
+000530         FILE STATUS IS FS-CITY-RATE.
+
+000540     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS FS-AUDIT-LOG.
+
+000570     SELECT SECURITY-LOG-FILE ASSIGN TO "SECURLOG"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS FS-SECURITY-LOG.
+
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  CITY-RATE-FILE.
+000630 COPY CITYRATE.
+
+000640 FD  AUDIT-LOG-FILE
+000650     RECORDING MODE IS F.
+000660 COPY AUDITREC.
+
+000670 FD  SECURITY-LOG-FILE
+000680     RECORDING MODE IS F.
+000690 COPY SECLOG.
+
+000700 WORKING-STORAGE SECTION.
+000710 COPY CITYTAB.
+000720 COPY COUNTRYTAB.
+
+000730 01  FS-CITY-RATE                PIC X(02) VALUE ZERO.
+000740     88  CITY-RATE-FILE-OK           VALUE "00".
+
+000750 01  FS-AUDIT-LOG                PIC X(02) VALUE ZERO.
+000760     88  AUDIT-LOG-FILE-OK           VALUE "00".
+
+000770 01  FS-SECURITY-LOG             PIC X(02) VALUE ZERO.
+000780     88  SECURITY-LOG-FILE-OK        VALUE "00".
+
+000790 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACE.
+
+000800 01  WS-RATE-LOOKUP-SWITCH       PIC X(01) VALUE "N".
+000810     88  RATE-FOUND                  VALUE "Y".
+
+000820 PROCEDURE DIVISION.
+000830 BEGIN.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+000850     DISPLAY "Enter your operator ID - " WITH NO ADVANCING
+000860     ACCEPT WS-OPERATOR-ID
+000870     PERFORM 8020-LOG-SIGN-ON THRU 8020-EXIT
+
+000880     DISPLAY "Enter a country code (1-2) - " WITH NO ADVANCING
+000890     ACCEPT COUNTRY-CODE
+
+000900     IF COUNTRY-CODE-NOT-VALID THEN
+000910        DISPLAY "Invalid country code entered"
+000920        PERFORM 8010-LOG-COUNTRY-REJECTION THRU 8010-EXIT
+000930     ELSE
+000940        DISPLAY "Enter a city code (1-6) - " WITH NO ADVANCING
+000950        ACCEPT CITY-CODE
+
+000960        IF CITY-CODE-NOT-VALID THEN
+000970           DISPLAY "Invalid city code entered"
+000980           PERFORM 8000-LOG-REJECTION THRU 8000-EXIT
+000990        ELSE
+001000           PERFORM 2000-LOOKUP-CITY-RATE THRU 2000-EXIT
+001010           IF COUNTRY-IS-IRELAND AND CITY-IS-LIMERICK THEN
+001020              DISPLAY "Hey, we're home."
+001030           END-IF
+001040           IF COUNTRY-IS-IRELAND AND CITY-IS-DUBLIN THEN
+001050              DISPLAY "Hey, we're in the capital."
+001060           END-IF
+001070           IF COUNTRY-IS-IRELAND AND UNIVERSITY-CITY THEN
+001080              PERFORM 2100-DISPLAY-SURCHARGE THRU 2100-EXIT
+001090           END-IF
+001100        END-IF
+001110        SET CITY-CODE-NOT-VALID TO TRUE
+001120        DISPLAY CITY-CODE
+001130     END-IF
+
+001140     PERFORM 9000-TERMINATE THRU 9000-EXIT
+001150     GOBACK
+001160     .
+
+001170 1000-INITIALIZE.
+001180     OPEN INPUT CITY-RATE-FILE
+001190     IF NOT CITY-RATE-FILE-OK
+001200        DISPLAY "CONTROL3 - UNABLE TO OPEN CITY-RATE-FILE"
+001210     END-IF
+001220     OPEN EXTEND AUDIT-LOG-FILE
+001230     IF NOT AUDIT-LOG-FILE-OK
+001240        DISPLAY "CONTROL3 - UNABLE TO OPEN AUDIT-LOG-FILE"
+001250     END-IF
+001260     OPEN EXTEND SECURITY-LOG-FILE
+001270     IF NOT SECURITY-LOG-FILE-OK
+001280        DISPLAY "CONTROL3 - UNABLE TO OPEN SECURITY-LOG-FILE"
+001290     END-IF
+001300     .
+001310 1000-EXIT.
+001320     EXIT.
+
+001330 2000-LOOKUP-CITY-RATE.
+001340     MOVE "N" TO WS-RATE-LOOKUP-SWITCH
+001350     MOVE COUNTRY-CODE TO CR-COUNTRY-CODE
+001360     MOVE CITY-CODE TO CR-CITY-CODE
+001370     IF CITY-RATE-FILE-OK
+001380        READ CITY-RATE-FILE
+001390            INVALID KEY
+001400                DISPLAY "CITY RATE NOT ON FILE FOR THIS CODE"
+001410            NOT INVALID KEY
+001420                SET RATE-FOUND TO TRUE
+001430        END-READ
+001440     ELSE
+001450        DISPLAY "CITY-RATE-FILE NOT OPEN - RATE UNAVAILABLE"
+001460     END-IF
+001470     .
+001480 2000-EXIT.
+001490     EXIT.
+
+001500 2100-DISPLAY-SURCHARGE.
+001510     IF RATE-FOUND
+001520        DISPLAY "Apply the rent surcharge! " CR-CITY-NAME
+001530            " rate " CR-SURCHARGE-RATE " " CR-CURRENCY-CODE
+001540     ELSE
+001550        DISPLAY "Apply the rent surcharge!"
+001560     END-IF
+001570     .
+001580 2100-EXIT.
+001590     EXIT.
+
+001600 8000-LOG-REJECTION.
+001610     MOVE "CONTROL3" TO AL-PROGRAM-ID
+001620     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+001630     ACCEPT AL-TIME-LOGGED FROM TIME
+001640     MOVE SPACE TO AL-INPUT-DATA
+001650     MOVE CITY-CODE TO AL-INPUT-DATA
+001660     MOVE "Invalid city code entered" TO AL-REJECT-REASON
+001670     IF AUDIT-LOG-FILE-OK
+001680        WRITE AUDIT-LOG-REC
+001690     END-IF
+001700     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+001710     MOVE "CONTROL3" TO SL-PROGRAM-ID
+001720     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+001730     ACCEPT SL-TIME-LOGGED FROM TIME
+001740     MOVE "REJECTED" TO SL-EVENT-TYPE
+001750     MOVE AL-REJECT-REASON TO SL-EVENT-DETAIL
+001760     IF SECURITY-LOG-FILE-OK
+001770        WRITE SECURITY-LOG-REC
+001780     END-IF
+001790     .
+001800 8000-EXIT.
+001810     EXIT.
+
+001820 8010-LOG-COUNTRY-REJECTION.
+001830     MOVE "CONTROL3" TO AL-PROGRAM-ID
+001840     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+001850     ACCEPT AL-TIME-LOGGED FROM TIME
+001860     MOVE SPACE TO AL-INPUT-DATA
+001870     MOVE COUNTRY-CODE TO AL-INPUT-DATA
+001880     MOVE "Invalid country code entered" TO AL-REJECT-REASON
+001890     IF AUDIT-LOG-FILE-OK
+001900        WRITE AUDIT-LOG-REC
+001910     END-IF
+001920     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+001930     MOVE "CONTROL3" TO SL-PROGRAM-ID
+001940     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+001950     ACCEPT SL-TIME-LOGGED FROM TIME
+001960     MOVE "REJECTED" TO SL-EVENT-TYPE
+001970     MOVE AL-REJECT-REASON TO SL-EVENT-DETAIL
+001980     IF SECURITY-LOG-FILE-OK
+001990        WRITE SECURITY-LOG-REC
+002000     END-IF
+002010     .
+002020 8010-EXIT.
+002030     EXIT.
+
+002040 8020-LOG-SIGN-ON.
+002050     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+002060     MOVE "CONTROL3" TO SL-PROGRAM-ID
+002070     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+002080     ACCEPT SL-TIME-LOGGED FROM TIME
+002090     MOVE "SIGN-ON" TO SL-EVENT-TYPE
+002100     MOVE SPACE TO SL-EVENT-DETAIL
+002110     IF SECURITY-LOG-FILE-OK
+002120        WRITE SECURITY-LOG-REC
+002130     END-IF
+002140     .
+002150 8020-EXIT.
+002160     EXIT.
+
+002170 9000-TERMINATE.
+002180     CLOSE CITY-RATE-FILE
+002190     CLOSE AUDIT-LOG-FILE
+002200     CLOSE SECURITY-LOG-FILE
+002210     .
+002220 9000-EXIT.
+002230     EXIT.
