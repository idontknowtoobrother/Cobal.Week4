@@ -1,52 +1,467 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.Control5.
-       AUTHOR. 62160246.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  VALIDATION-RETURN-CODE  PIC 9 VALUE 9.
-           88 DATE-IS-OK           VALUE 0.
-           88 DATE-IS-INVALID      VALUE 1 THRU 8.
-           88 VALID-CODE-SUPPLIED  VALUE 0 THRU 8.
-
-       01  DATE-ERROR-MESSAGE      PIC X(35) VALUE SPACE .
-          88 DATE-NOT-NUMERIC  VALUE "Error - the date must be numeric".
-          88 YEAR-IS-ZERO      VALUE "Error - the year cannot be zero".
-          88 MONTH-IS-ZERO   VALUE "Error - the month cannot be zero".
-          88 DAY-IS-ZERO      VALUE "Error - the day cannot be zero".
-          88 YEAR-PASSED  VALUE "Error - the year has already passed".
-          88 MONTH-TOO-BIG VALUE "Error - the month is greater than 12".
-          88 DAY-TOO-BIG VALUE "Error - the day is greater than 31".
-          88 TOOBIG-FORMONTH VALUE "Error - Day too big for this month".
-       
-       PROCEDURE DIVISION .
-       Begin.
-           PERFORM VALIDATE-DATE UNTIL VALID-CODE-SUPPLIED
-           EVALUATE VALIDATION-RETURN-CODE 
-              WHEN 0 SET DATE-IS-OK TO TRUE
-              WHEN 1 SET DATE-NOT-NUMERIC TO TRUE
-              WHEN 2 SET YEAR-IS-ZERO TO TRUE
-              WHEN 3 SET MONTH-IS-ZERO TO TRUE
-              WHEN 4 SET DAY-IS-ZERO TO TRUE
-              WHEN 5 SET YEAR-PASSED TO TRUE
-              WHEN 6 SET MONTH-TOO-BIG TO TRUE
-              WHEN 7 SET DAY-TOO-BIG TO TRUE
-              WHEN 8 SET TOOBIG-FORMONTH TO TRUE
-           END-EVALUATE
-
-           IF DATE-IS-INVALID
-              DISPLAY DATE-ERROR-MESSAGE 
-           END-IF
-
-           IF DATE-IS-OK 
-              DISPLAY "DATE IS OK"
-           END-IF
-           GOBACK 
-           .
-
-       VALIDATE-DATE.
-           DISPLAY "ENTER A VALIDATION RETURN CODE (0-8) - " WITH NO 
-           ADVANCING .
-           ACCEPT VALIDATION-RETURN-CODE 
-           .
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL5.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - REGISTRAR.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  VALIDATE-DATE NO LONGER ACCEPTS THE RETURN *
+000200*                CODE DIRECTLY FROM THE OPERATOR.  IT NOW   *
+000210*                ACCEPTS A REAL YEAR/MONTH/DAY AND WORKS    *
+000220*                THE RETURN CODE OUT FOR ITSELF - NUMERIC   *
+000230*                TEST, ZERO CHECKS, MONTH/DAY RANGE CHECKS  *
+000240*                AND A DAYS-IN-MONTH TABLE THAT ACCOUNTS    *
+000250*                FOR LEAP YEARS ON THE FEB 29 CASE.         *
+000260*  08/08/26  JH  AN INVALID DATE IS NOW LOGGED TO THE       *
+000270*                SHARED AUDIT-LOG-FILE INSTEAD OF JUST      *
+000280*                BEING DISPLAYED, SO REJECTIONS CAN BE      *
+000290*                REVIEWED ALONGSIDE THOSE FROM CONTROL3.    *
+000300*  08/08/26  JH  A GOOD DATE NOW ALSO GETS THE DAY OF THE     *
+000310*                WEEK WORKED OUT (ZELLER'S CONGRUENCE) AND    *
+000320*                THE DAYS REMAINING TO THE 31 AUGUST INTAKE   *
+000330*                CUTOFF FOR THAT YEAR DISPLAYED ALONGSIDE     *
+000340*                THE "DATE IS OK" MESSAGE.                    *
+000350*  08/08/26  JH  THE DATE ERROR MESSAGE TEXT NO LONGER LIVES  *
+000360*                AS HARDCODED 88-LEVEL VALUES.  IT IS NOW     *
+000370*                LOADED AT STARTUP FROM THE DATE-MSG-FILE,    *
+000380*                KEYED ON THE VALIDATION RETURN CODE, THE     *
+000390*                SAME WAY CONTROL3B LOADS ITS CITY RATES.     *
+000400*  08/08/26  JH  THE OPERATOR NOW SIGNS ON WITH AN OPERATOR   *
+000410*                ID BEFORE ANYTHING ELSE RUNS.  THE SIGN-ON   *
+000420*                AND EVERY REJECTED DATE ARE LOGGED TO THE    *
+000430*                SHARED SECURITY-LOG-FILE.                    *
+000440*  08/08/26  JH  CHECK-YEAR-PASSED NO LONGER REJECTS ON THE    *
+000450*                YEAR ALONE.  IT NOW WORKS OUT HOW MANY DAYS   *
+000460*                THE DATE IS BEHIND THE REAL SYSTEM DATE AND   *
+000470*                ONLY REJECTS PAST A GRACE PERIOD LOADED FROM  *
+000480*                GRACE-PARM-FILE, SO A LEGITIMATE LATE          *
+000490*                REGISTRATION IS NOT TURNED AWAY OUTRIGHT.     *
+000500*----------------------------------------------------------*
 
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS FS-AUDIT-LOG.
+
+000570     SELECT DATE-MSG-FILE ASSIGN TO "DATEMSGF"
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS SEQUENTIAL
+000600         RECORD KEY IS DM-RETURN-CODE
+000610         FILE STATUS IS FS-DATE-MSG.
+
+000620     SELECT SECURITY-LOG-FILE ASSIGN TO "SECURLOG"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS FS-SECURITY-LOG.
+
+000650     SELECT GRACE-PARM-FILE ASSIGN TO "GRACEPRM"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS FS-GRACE-PARM.
+
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  AUDIT-LOG-FILE
+000710     RECORDING MODE IS F.
+000720 COPY AUDITREC.
+
+000730 FD  DATE-MSG-FILE.
+000740 COPY DATEMSG.
+
+000750 FD  SECURITY-LOG-FILE
+000760     RECORDING MODE IS F.
+000770 COPY SECLOG.
+
+000780 FD  GRACE-PARM-FILE
+000790     RECORDING MODE IS F.
+000800 COPY GRACEPRM.
+
+000810 WORKING-STORAGE SECTION.
+
+000820 01  FS-AUDIT-LOG                PIC X(02) VALUE ZERO.
+000830     88  AUDIT-LOG-FILE-OK           VALUE "00".
+
+000840 01  FS-SECURITY-LOG             PIC X(02) VALUE ZERO.
+000850     88  SECURITY-LOG-FILE-OK        VALUE "00".
+
+000860 01  FS-GRACE-PARM                PIC X(02) VALUE ZERO.
+000870     88  GRACE-PARM-FILE-OK          VALUE "00".
+
+000880 01  WS-GRACE-PERIOD-DAYS         PIC 9(03) VALUE ZERO.
+
+000890 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACE.
+000900 01  VALIDATION-RETURN-CODE     PIC 9 VALUE 9.
+000910     88  DATE-IS-OK                 VALUE 0.
+000920     88  DATE-IS-INVALID            VALUE 1 THRU 8.
+000930     88  VALID-CODE-SUPPLIED        VALUE 0 THRU 8.
+
+000940 01  DATE-ERROR-MESSAGE         PIC X(35) VALUE SPACE.
+
+000950 01  FS-DATE-MSG                 PIC X(02) VALUE ZERO.
+000960     88  DATE-MSG-FILE-OK            VALUE "00".
+000970     88  DATE-MSG-FILE-EOF           VALUE "10".
+
+000980 01  WS-DATE-MSG-TABLE.
+000990     05  WS-DATE-MSG-ENTRY       OCCURS 9 TIMES
+001000                                 INDEXED BY WS-MSG-IDX.
+001010         10  WS-TAB-MSG-TEXT         PIC X(35).
+
+001020 01  WS-DATE-INPUT.
+001030     05  WS-YEAR-IN              PIC X(04).
+001040     05  WS-MONTH-IN             PIC X(02).
+001050     05  WS-DAY-IN               PIC X(02).
+
+001060 01  WS-DATE-WORK.
+001070     05  WS-YEAR                 PIC 9(04) VALUE ZERO.
+001080     05  WS-MONTH                PIC 9(02) VALUE ZERO.
+001090     05  WS-DAY                  PIC 9(02) VALUE ZERO.
+
+001100 01  WS-SYSTEM-DATE.
+001110     05  WS-SYSTEM-YEAR          PIC 9(04).
+001120     05  WS-SYSTEM-MONTH         PIC 9(02).
+001130     05  WS-SYSTEM-DAY           PIC 9(02).
+001140 01  WS-SYSTEM-CCYYMMDD REDEFINES WS-SYSTEM-DATE
+001150                                 PIC 9(08).
+
+001160 01  WS-DAYS-IN-MONTH-TABLE.
+001170     05  FILLER                  PIC 9(02) VALUE 31.
+001180     05  FILLER                  PIC 9(02) VALUE 28.
+001190     05  FILLER                  PIC 9(02) VALUE 31.
+001200     05  FILLER                  PIC 9(02) VALUE 30.
+001210     05  FILLER                  PIC 9(02) VALUE 31.
+001220     05  FILLER                  PIC 9(02) VALUE 30.
+001230     05  FILLER                  PIC 9(02) VALUE 31.
+001240     05  FILLER                  PIC 9(02) VALUE 31.
+001250     05  FILLER                  PIC 9(02) VALUE 30.
+001260     05  FILLER                  PIC 9(02) VALUE 31.
+001270     05  FILLER                  PIC 9(02) VALUE 30.
+001280     05  FILLER                  PIC 9(02) VALUE 31.
+001290 01  WS-DAYS-IN-MONTH-TABLE-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+001300     05  WS-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES
+001310                                  INDEXED BY WS-MONTH-IDX.
+
+001320 01  WS-MAX-DAY-THIS-MONTH       PIC 9(02) VALUE ZERO.
+
+001330 01  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE "N".
+001340     88  IS-LEAP-YEAR                VALUE "Y".
+
+001350 01  WS-DIVIDE-FIGURES.
+001360     05  WS-DIVIDE-RESULT        PIC 9(04) VALUE ZERO.
+001370     05  WS-DIVIDE-REMAINDER     PIC 9(04) VALUE ZERO.
+
+001380 01  WS-ZELLER-FIGURES.
+001390     05  WS-ZELLER-MONTH         PIC 9(02) VALUE ZERO.
+001400     05  WS-ZELLER-YEAR          PIC 9(04) VALUE ZERO.
+001410     05  WS-CENTURY              PIC 9(02) VALUE ZERO.
+001420     05  WS-YEAR-OF-CENTURY      PIC 9(02) VALUE ZERO.
+001430     05  WS-TERM1                PIC 9(04) VALUE ZERO.
+001440     05  WS-TERM2                PIC 9(04) VALUE ZERO.
+001450     05  WS-TERM3                PIC 9(04) VALUE ZERO.
+001460     05  WS-ZELLER-SUM           PIC 9(06) VALUE ZERO.
+001470     05  WS-ZELLER-TEMP          PIC 9(04) VALUE ZERO.
+001480     05  WS-H                    PIC 9(01) VALUE ZERO.
+
+001490 01  WS-DAY-NAME                 PIC X(09) VALUE SPACE.
+
+001500 01  WS-TERM-DATES.
+001510     05  WS-DATE-CCYYMMDD        PIC 9(08) VALUE ZERO.
+001520     05  WS-CUTOFF-CCYYMMDD      PIC 9(08) VALUE ZERO.
+001530     05  WS-DAYS-REMAINING       PIC S9(05) VALUE ZERO.
+001540     05  WS-DAYS-PAST-DATE       PIC S9(05) VALUE ZERO.
+
+001550 PROCEDURE DIVISION.
+001560 Begin.
+001570     PERFORM 8000-INITIALIZE THRU 8000-EXIT
+
+001580     DISPLAY "ENTER YOUR OPERATOR ID - " WITH NO ADVANCING
+001590     ACCEPT WS-OPERATOR-ID
+001600     PERFORM 8110-LOG-SIGN-ON THRU 8110-EXIT
+
+001610     PERFORM VALIDATE-DATE UNTIL VALID-CODE-SUPPLIED
+
+001620     IF DATE-IS-INVALID
+001630        SET WS-MSG-IDX TO VALIDATION-RETURN-CODE
+001640        SET WS-MSG-IDX UP BY 1
+001650        MOVE WS-TAB-MSG-TEXT (WS-MSG-IDX) TO DATE-ERROR-MESSAGE
+001660        DISPLAY DATE-ERROR-MESSAGE
+001670        PERFORM 8100-LOG-REJECTION THRU 8100-EXIT
+001680     END-IF
+
+001690     IF DATE-IS-OK
+001700        DISPLAY "DATE IS OK"
+001710        PERFORM 8200-CALC-DAY-OF-WEEK THRU 8200-EXIT
+001720        PERFORM 8300-CALC-DAYS-REMAINING THRU 8300-EXIT
+001730        DISPLAY "DAY OF THE WEEK IS " WS-DAY-NAME
+001740        DISPLAY "DAYS REMAINING TO 31 AUG INTAKE CUTOFF - "
+001750            WS-DAYS-REMAINING
+001760     END-IF
+001770     PERFORM 8900-TERMINATE THRU 8900-EXIT
+001780     GOBACK
+001790     .
+
+001800 8000-INITIALIZE.
+001810     OPEN EXTEND AUDIT-LOG-FILE
+001820     IF NOT AUDIT-LOG-FILE-OK
+001830        DISPLAY "CONTROL5 - UNABLE TO OPEN AUDIT-LOG-FILE"
+001840     END-IF
+001850     OPEN EXTEND SECURITY-LOG-FILE
+001860     IF NOT SECURITY-LOG-FILE-OK
+001870        DISPLAY "CONTROL5 - UNABLE TO OPEN SECURITY-LOG-FILE"
+001880     END-IF
+001890     PERFORM 8050-LOAD-DATE-MSG-TABLE THRU 8050-EXIT
+001900     PERFORM 8070-LOAD-GRACE-PERIOD THRU 8070-EXIT
+001910     .
+001920 8000-EXIT.
+001930     EXIT.
+
+001940 8050-LOAD-DATE-MSG-TABLE.
+001950     OPEN INPUT DATE-MSG-FILE
+001960     IF NOT DATE-MSG-FILE-OK
+001970        DISPLAY "CONTROL5 - UNABLE TO OPEN DATE-MSG-FILE"
+001980     ELSE
+001990        PERFORM 8060-LOAD-ONE-DATE-MSG THRU 8060-EXIT
+002000            UNTIL DATE-MSG-FILE-EOF
+002010        CLOSE DATE-MSG-FILE
+002020     END-IF
+002030     .
+002040 8050-EXIT.
+002050     EXIT.
+
+002060 8060-LOAD-ONE-DATE-MSG.
+002070     READ DATE-MSG-FILE NEXT RECORD
+002080         AT END
+002090             SET DATE-MSG-FILE-EOF TO TRUE
+002100         NOT AT END
+002110             SET WS-MSG-IDX TO DM-RETURN-CODE
+002120             SET WS-MSG-IDX UP BY 1
+002130             MOVE DM-MESSAGE-TEXT TO WS-TAB-MSG-TEXT (WS-MSG-IDX)
+002140     END-READ
+002150     .
+002160 8060-EXIT.
+002170     EXIT.
+
+002180 8070-LOAD-GRACE-PERIOD.
+002190     OPEN INPUT GRACE-PARM-FILE
+002200     IF NOT GRACE-PARM-FILE-OK
+002210        DISPLAY "CONTROL5 - UNABLE TO OPEN GRACE-PARM-FILE, "
+002220            "USING ZERO-DAY GRACE PERIOD"
+002230     ELSE
+002240        READ GRACE-PARM-FILE
+002250            AT END
+002260                DISPLAY "CONTROL5 - GRACE-PARM-FILE EMPTY, "
+002270                    "USING ZERO-DAY GRACE PERIOD"
+002280            NOT AT END
+002290                MOVE GP-GRACE-DAYS TO WS-GRACE-PERIOD-DAYS
+002300        END-READ
+002310        CLOSE GRACE-PARM-FILE
+002320     END-IF
+002330     .
+002340 8070-EXIT.
+002350     EXIT.
+
+002360 8100-LOG-REJECTION.
+002370     MOVE "CONTROL5" TO AL-PROGRAM-ID
+002380     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+002390     ACCEPT AL-TIME-LOGGED FROM TIME
+002400     MOVE SPACE TO AL-INPUT-DATA
+002410     STRING WS-YEAR-IN DELIMITED BY SIZE
+002420            WS-MONTH-IN DELIMITED BY SIZE
+002430            WS-DAY-IN DELIMITED BY SIZE
+002440            INTO AL-INPUT-DATA
+002450     END-STRING
+002460     MOVE DATE-ERROR-MESSAGE TO AL-REJECT-REASON
+002470     IF AUDIT-LOG-FILE-OK
+002480        WRITE AUDIT-LOG-REC
+002490     END-IF
+002500     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+002510     MOVE "CONTROL5" TO SL-PROGRAM-ID
+002520     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+002530     ACCEPT SL-TIME-LOGGED FROM TIME
+002540     MOVE "REJECTED" TO SL-EVENT-TYPE
+002550     MOVE DATE-ERROR-MESSAGE TO SL-EVENT-DETAIL
+002560     IF SECURITY-LOG-FILE-OK
+002570        WRITE SECURITY-LOG-REC
+002580     END-IF
+002590     .
+002600 8100-EXIT.
+002610     EXIT.
+
+002620 8110-LOG-SIGN-ON.
+002630     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+002640     MOVE "CONTROL5" TO SL-PROGRAM-ID
+002650     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+002660     ACCEPT SL-TIME-LOGGED FROM TIME
+002670     MOVE "SIGN-ON" TO SL-EVENT-TYPE
+002680     MOVE SPACE TO SL-EVENT-DETAIL
+002690     IF SECURITY-LOG-FILE-OK
+002700        WRITE SECURITY-LOG-REC
+002710     END-IF
+002720     .
+002730 8110-EXIT.
+002740     EXIT.
+
+002750 8200-CALC-DAY-OF-WEEK.
+002760*    ZELLER'S CONGRUENCE - JANUARY AND FEBRUARY ARE TREATED
+002770*    AS MONTHS 13 AND 14 OF THE PRECEDING YEAR.
+002780     IF WS-MONTH < 3
+002790        COMPUTE WS-ZELLER-MONTH = WS-MONTH + 12
+002800        COMPUTE WS-ZELLER-YEAR = WS-YEAR - 1
+002810     ELSE
+002820        MOVE WS-MONTH TO WS-ZELLER-MONTH
+002830        MOVE WS-YEAR TO WS-ZELLER-YEAR
+002840     END-IF
+
+002850     DIVIDE WS-ZELLER-YEAR BY 100 GIVING WS-CENTURY
+002860         REMAINDER WS-YEAR-OF-CENTURY
+
+002870     COMPUTE WS-ZELLER-TEMP = 13 * (WS-ZELLER-MONTH + 1)
+002880     DIVIDE WS-ZELLER-TEMP BY 5 GIVING WS-TERM1
+002890         REMAINDER WS-DIVIDE-REMAINDER
+002900     DIVIDE WS-YEAR-OF-CENTURY BY 4 GIVING WS-TERM2
+002910         REMAINDER WS-DIVIDE-REMAINDER
+002920     DIVIDE WS-CENTURY BY 4 GIVING WS-TERM3
+002930         REMAINDER WS-DIVIDE-REMAINDER
+
+002940     COMPUTE WS-ZELLER-SUM =
+002950         WS-DAY + WS-TERM1 + WS-YEAR-OF-CENTURY
+002960         + WS-TERM2 + WS-TERM3 + (5 * WS-CENTURY)
+
+002970     DIVIDE WS-ZELLER-SUM BY 7 GIVING WS-DIVIDE-RESULT
+002980         REMAINDER WS-H
+
+002990     EVALUATE WS-H
+003000        WHEN 0 MOVE "SATURDAY " TO WS-DAY-NAME
+003010        WHEN 1 MOVE "SUNDAY   " TO WS-DAY-NAME
+003020        WHEN 2 MOVE "MONDAY   " TO WS-DAY-NAME
+003030        WHEN 3 MOVE "TUESDAY  " TO WS-DAY-NAME
+003040        WHEN 4 MOVE "WEDNESDAY" TO WS-DAY-NAME
+003050        WHEN 5 MOVE "THURSDAY " TO WS-DAY-NAME
+003060        WHEN 6 MOVE "FRIDAY   " TO WS-DAY-NAME
+003070     END-EVALUATE
+003080     .
+003090 8200-EXIT.
+003100     EXIT.
+
+003110 8300-CALC-DAYS-REMAINING.
+003120*    ORDINARY DATE ARITHMETIC ACROSS VARYING MONTH LENGTHS AND
+003130*    LEAP YEARS IS IMPRACTICAL WITH DIVIDE/COMPUTE ALONE, SO
+003140*    THE INTEGER-OF-DATE INTRINSIC IS USED HERE TO GET A DAY
+003150*    COUNT THAT CAN SIMPLY BE SUBTRACTED.
+003160     COMPUTE WS-DATE-CCYYMMDD =
+003170         (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+003180     COMPUTE WS-CUTOFF-CCYYMMDD = (WS-YEAR * 10000) + 0831
+
+003190     COMPUTE WS-DAYS-REMAINING =
+003200         FUNCTION INTEGER-OF-DATE (WS-CUTOFF-CCYYMMDD)
+003210         - FUNCTION INTEGER-OF-DATE (WS-DATE-CCYYMMDD)
+003220     .
+003230 8300-EXIT.
+003240     EXIT.
+
+003250 8900-TERMINATE.
+003260     CLOSE AUDIT-LOG-FILE
+003270     CLOSE SECURITY-LOG-FILE
+003280     .
+003290 8900-EXIT.
+003300     EXIT.
+
+003310 VALIDATE-DATE.
+003320     DISPLAY "ENTER THE YEAR  (CCYY) - " WITH NO ADVANCING
+003330     ACCEPT WS-YEAR-IN
+003340     DISPLAY "ENTER THE MONTH (MM)   - " WITH NO ADVANCING
+003350     ACCEPT WS-MONTH-IN
+003360     DISPLAY "ENTER THE DAY   (DD)   - " WITH NO ADVANCING
+003370     ACCEPT WS-DAY-IN
+
+003380     IF WS-YEAR-IN IS NOT NUMERIC
+003390        OR WS-MONTH-IN IS NOT NUMERIC
+003400        OR WS-DAY-IN IS NOT NUMERIC
+003410        MOVE 1 TO VALIDATION-RETURN-CODE
+003420     ELSE
+003430        MOVE WS-YEAR-IN TO WS-YEAR
+003440        MOVE WS-MONTH-IN TO WS-MONTH
+003450        MOVE WS-DAY-IN TO WS-DAY
+003460        PERFORM CHECK-DATE-FIELDS THRU CHECK-DATE-FIELDS-EXIT
+003470     END-IF
+003480     .
+
+003490 CHECK-DATE-FIELDS.
+003500     EVALUATE TRUE
+003510        WHEN WS-YEAR = ZERO
+003520           MOVE 2 TO VALIDATION-RETURN-CODE
+003530        WHEN WS-MONTH = ZERO
+003540           MOVE 3 TO VALIDATION-RETURN-CODE
+003550        WHEN WS-DAY = ZERO
+003560           MOVE 4 TO VALIDATION-RETURN-CODE
+003570        WHEN WS-MONTH > 12
+003580           MOVE 6 TO VALIDATION-RETURN-CODE
+003590        WHEN WS-DAY > 31
+003600           MOVE 7 TO VALIDATION-RETURN-CODE
+003610        WHEN OTHER
+003620           PERFORM CHECK-LEAP-YEAR THRU CHECK-LEAP-YEAR-EXIT
+003630           PERFORM CHECK-DAYS-IN-MONTH
+003640               THRU CHECK-DAYS-IN-MONTH-EXIT
+003650     END-EVALUATE
+003660     .
+003670 CHECK-DATE-FIELDS-EXIT.
+003680     EXIT.
+
+003690 CHECK-LEAP-YEAR.
+003700     MOVE "N" TO WS-LEAP-YEAR-SWITCH
+003710     DIVIDE WS-YEAR BY 4 GIVING WS-DIVIDE-RESULT
+003720         REMAINDER WS-DIVIDE-REMAINDER
+003730     IF WS-DIVIDE-REMAINDER = ZERO
+003740        DIVIDE WS-YEAR BY 100 GIVING WS-DIVIDE-RESULT
+003750            REMAINDER WS-DIVIDE-REMAINDER
+003760        IF WS-DIVIDE-REMAINDER NOT = ZERO
+003770           SET IS-LEAP-YEAR TO TRUE
+003780        ELSE
+003790           DIVIDE WS-YEAR BY 400 GIVING WS-DIVIDE-RESULT
+003800               REMAINDER WS-DIVIDE-REMAINDER
+003810           IF WS-DIVIDE-REMAINDER = ZERO
+003820              SET IS-LEAP-YEAR TO TRUE
+003830           END-IF
+003840        END-IF
+003850     END-IF
+003860     .
+003870 CHECK-LEAP-YEAR-EXIT.
+003880     EXIT.
+
+003890 CHECK-DAYS-IN-MONTH.
+003900     SET WS-MONTH-IDX TO WS-MONTH
+003910     MOVE WS-DAYS-IN-MONTH (WS-MONTH-IDX) TO WS-MAX-DAY-THIS-MONTH
+003920     IF WS-MONTH-IDX = 2 AND IS-LEAP-YEAR
+003930        MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+003940     END-IF
+
+003950     IF WS-DAY > WS-MAX-DAY-THIS-MONTH
+003960        MOVE 8 TO VALIDATION-RETURN-CODE
+003970     ELSE
+003980        PERFORM CHECK-YEAR-PASSED THRU CHECK-YEAR-PASSED-EXIT
+003990     END-IF
+004000     .
+004010 CHECK-DAYS-IN-MONTH-EXIT.
+004020     EXIT.
+
+004030 CHECK-YEAR-PASSED.
+004040*    ORDINARY DATE ARITHMETIC ACROSS VARYING MONTH LENGTHS AND
+004050*    LEAP YEARS IS IMPRACTICAL WITH DIVIDE/COMPUTE ALONE, SO
+004060*    THE INTEGER-OF-DATE INTRINSIC IS USED HERE TO GET A DAY
+004070*    COUNT THAT CAN SIMPLY BE SUBTRACTED, THE SAME WAY
+004080*    8300-CALC-DAYS-REMAINING WORKS OUT ITS DAY COUNT.
+004090     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+004100     COMPUTE WS-DATE-CCYYMMDD =
+004110         (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+004120     COMPUTE WS-DAYS-PAST-DATE =
+004130         FUNCTION INTEGER-OF-DATE (WS-SYSTEM-CCYYMMDD)
+004140         - FUNCTION INTEGER-OF-DATE (WS-DATE-CCYYMMDD)
+004150     IF WS-DAYS-PAST-DATE > WS-GRACE-PERIOD-DAYS
+004160        MOVE 5 TO VALIDATION-RETURN-CODE
+004170     ELSE
+004180        MOVE 0 TO VALIDATION-RETURN-CODE
+004190     END-IF
+004200     .
+004210 CHECK-YEAR-PASSED-EXIT.
+004220     EXIT.
