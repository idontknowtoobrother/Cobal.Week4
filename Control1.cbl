@@ -1,30 +1,86 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTROL1.
-       AUTHOR. 62160246
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION.
-       01  NUM1  PIC 9(3) VALUE 9.
-       01  NUM2  PIC 9(3) VALUE 15.
-       01  NUM3  PIC 9(3).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           IF NUM1 < 10 THEN
-              DISPLAY  "NUM < 10"
-           END-IF 
-
-           IF NUM1 LESS THAN 10
-              DISPLAY "NUM < 10"
-           END-IF 
-
-           IF NUM1 GREATER THAN OR EQUAL TO NUM2 THEN
-              MOVE NUM1 TO NUM2
-           END-IF 
-           DISPLAY NUM2
-           IF NUM1 < (NUM2 +(NUM3/2)) THEN
-              MOVE ZEROES  TO NUM1
-           END-IF 
-           DISPLAY NUM1 
-           .
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL1.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - HOUSING OFFICE.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  THE OPERATOR NOW SIGNS ON WITH AN OPERATOR *
+000200*                ID BEFORE ANYTHING ELSE RUNS.  THE SIGN-ON *
+000210*                IS LOGGED TO THE SHARED SECURITY-LOG-FILE, *
+000220*                THE SAME WAY CONTROL2/3/5 LOG THEIRS.      *
+000230*----------------------------------------------------------*
 
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT SECURITY-LOG-FILE ASSIGN TO "SECURLOG"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS FS-SECURITY-LOG.
+
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  SECURITY-LOG-FILE
+000360     RECORDING MODE IS F.
+000370 COPY SECLOG.
+
+000380 WORKING-STORAGE SECTION.
+000390 01  FS-SECURITY-LOG             PIC X(02) VALUE ZERO.
+000400     88  SECURITY-LOG-FILE-OK        VALUE "00".
+
+000410 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACE.
+
+000420 01  NUM1  PIC 9(3) VALUE 9.
+000430 01  NUM2  PIC 9(3) VALUE 15.
+000440 01  NUM3  PIC 9(3).
+
+000450 PROCEDURE DIVISION.
+000460 BEGIN.
+000470     OPEN EXTEND SECURITY-LOG-FILE
+000480     IF NOT SECURITY-LOG-FILE-OK
+000490        DISPLAY "CONTROL1 - UNABLE TO OPEN SECURITY-LOG-FILE"
+000500     END-IF
+
+000510     DISPLAY "Enter your operator ID - " WITH NO ADVANCING
+000520     ACCEPT WS-OPERATOR-ID
+000530     PERFORM LOG-SIGN-ON THRU LOG-SIGN-ON-EXIT
+
+000540     IF NUM1 < 10 THEN
+000550        DISPLAY  "NUM < 10"
+000560     END-IF
+
+000570     IF NUM1 LESS THAN 10
+000580        DISPLAY "NUM < 10"
+000590     END-IF
+
+000600     IF NUM1 GREATER THAN OR EQUAL TO NUM2 THEN
+000610        MOVE NUM1 TO NUM2
+000620     END-IF
+000630     DISPLAY NUM2
+000640     IF NUM1 < (NUM2 +(NUM3/2)) THEN
+000650        MOVE ZEROES  TO NUM1
+000660     END-IF
+000670     DISPLAY NUM1
+
+000680     CLOSE SECURITY-LOG-FILE
+000690     .
+
+000700 LOG-SIGN-ON.
+000710     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+000720     MOVE "CONTROL1" TO SL-PROGRAM-ID
+000730     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+000740     ACCEPT SL-TIME-LOGGED FROM TIME
+000750     MOVE "SIGN-ON" TO SL-EVENT-TYPE
+000760     MOVE SPACE TO SL-EVENT-DETAIL
+000770     IF SECURITY-LOG-FILE-OK
+000780        WRITE SECURITY-LOG-REC
+000790     END-IF
+000800     .
+000810 LOG-SIGN-ON-EXIT.
+000820     EXIT.
