@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *  SECLOG  -  SECURITY-LOG-FILE RECORD LAYOUT                *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER OPERATOR SIGN-ON AND PER REJECTED INPUT,   *
+      *  WRITTEN BY EVERY CONTROL PROGRAM THAT PROMPTS AN OPERATOR *
+      *  FOR INPUT (CONTROL1, CONTROL2, CONTROL3, CONTROL5 AND SO  *
+      *  ON), SO THERE IS ONE COMBINED RECORD OF WHO RAN A PROGRAM *
+      *  AND WHO KEYED IN A GIVEN REJECTED VALUE.                  *
+      *----------------------------------------------------------*
+       01  SECURITY-LOG-REC.
+           05  SL-OPERATOR-ID          PIC X(08).
+           05  SL-PROGRAM-ID           PIC X(08).
+           05  SL-DATE-LOGGED          PIC 9(08).
+           05  SL-TIME-LOGGED          PIC 9(06).
+           05  SL-EVENT-TYPE           PIC X(10).
+           05  SL-EVENT-DETAIL         PIC X(40).
