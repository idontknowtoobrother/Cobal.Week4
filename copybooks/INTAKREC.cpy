@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *  INTAKREC  -  STUDENT-INTAKE RECORD LAYOUT                *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER INCOMING STUDENT, CARRYING THE THREE      *
+      *  FIELDS THAT CONTROL2, CONTROL3 AND CONTROL5 EACH VALIDATE*
+      *  SEPARATELY, SO THE NIGHTLY INTAKE RUN CAN CHECK ALL      *
+      *  THREE IN ONE PASS.                                       *
+      *----------------------------------------------------------*
+       01  STUDENT-INTAKE-REC.
+           05  SI-STUDENT-ID           PIC X(07).
+           05  SI-STUDENT-ID-NUM REDEFINES SI-STUDENT-ID
+                                       PIC 9(07).
+           05  SI-STUDENT-NAME         PIC X(30).
+           05  SI-CITY-CODE            PIC 9(01).
+           05  SI-YEAR-IN              PIC X(04).
+           05  SI-MONTH-IN             PIC X(02).
+           05  SI-DAY-IN               PIC X(02).
