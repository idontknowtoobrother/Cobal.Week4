@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      *  AUDITREC  -  AUDIT-LOG-FILE RECORD LAYOUT                *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER REJECTED INPUT, WRITTEN BY ANY VALIDATION *
+      *  PROGRAM (CONTROL3, CONTROL3B, CONTROL5 AND SO ON) SO THE *
+      *  REGISTRAR AND HOUSING OFFICE HAVE ONE COMBINED TRAIL OF  *
+      *  EVERY REJECTION INSTEAD OF EACH PROGRAM KEEPING ITS OWN. *
+      *----------------------------------------------------------*
+       01  AUDIT-LOG-REC.
+           05  AL-PROGRAM-ID           PIC X(09).
+           05  AL-DATE-LOGGED          PIC 9(08).
+           05  AL-TIME-LOGGED          PIC 9(06).
+           05  AL-INPUT-DATA           PIC X(20).
+           05  AL-REJECT-REASON        PIC X(40).
