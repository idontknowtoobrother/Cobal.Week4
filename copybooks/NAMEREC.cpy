@@ -0,0 +1,9 @@
+      *----------------------------------------------------------*
+      *  NAMEREC  -  NAME-FILE RECORD LAYOUT                      *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER STUDENT NAME SUBMITTED BY ADMISSIONS FOR  *
+      *  THE OVERNIGHT NAME-CLEANSING PASS.                       *
+      *----------------------------------------------------------*
+       01  NAME-FILE-REC.
+           05  NM-STUDENT-ID           PIC X(07).
+           05  NM-STUDENT-NAME         PIC X(30).
