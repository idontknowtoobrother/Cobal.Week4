@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      *  DATEMSG  -  DATE VALIDATION MESSAGE RECORD LAYOUT         *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER VALIDATION RETURN CODE (0-8), KEYED ON     *
+      *  DM-RETURN-CODE, HOLDING THE OPERATOR MESSAGE TEXT FOR     *
+      *  THAT CODE.  CONTROL5 LOADS THE WHOLE FILE INTO A TABLE    *
+      *  AT STARTUP INSTEAD OF CARRYING THE TEXT AS HARDCODED      *
+      *  88-LEVEL VALUES.                                          *
+      *----------------------------------------------------------*
+       01  DATE-MSG-REC.
+           05  DM-RETURN-CODE          PIC 9(01).
+           05  DM-MESSAGE-TEXT         PIC X(35).
