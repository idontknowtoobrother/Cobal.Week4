@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  CKPTREC  -  BATCH CHECKPOINT RECORD LAYOUT                *
+      *  --------------------------------------------------------*
+      *  ONE RECORD, REWRITTEN EVERY CHECKPOINT INTERVAL, HOLDING *
+      *  HOW MANY INPUT RECORDS THE RUN HAD PROCESSED AT THAT     *
+      *  POINT, TOGETHER WITH THE RUNNING TOTALS THAT DEPEND ON   *
+      *  RECORDS THE RUN HAS ALREADY PROCESSED (REJECT COUNT,     *
+      *  GRAND TOTAL, CITY SUBTOTALS).  A RESTART READS THIS BACK *
+      *  AND SKIPS THAT MANY RECORDS BEFORE RESUMING, RESTORING   *
+      *  THE RUNNING TOTALS RATHER THAN LEAVING THEM AT ZERO.     *
+      *  A PROGRAM THAT DOES NOT KEEP ONE OF THESE TOTALS SIMPLY  *
+      *  LEAVES ITS FIELD AT ZERO.  CLEARED TO ZERO ON A CLEAN    *
+      *  END OF RUN SO THE NEXT RUN STARTS FROM THE FRONT.        *
+      *----------------------------------------------------------*
+       01  CHECKPOINT-REC.
+           05  CK-PROGRAM-ID           PIC X(09).
+           05  CK-RECORD-COUNT         PIC 9(07).
+           05  CK-REJECT-COUNT         PIC 9(07).
+           05  CK-GRAND-TOTAL          PIC 9(09)V99.
+           05  CK-CITY-SUBTOTALS.
+               10  CK-CITY-SUBTOTAL-AMT    PIC 9(07)V99
+                                            OCCURS 6 TIMES.
