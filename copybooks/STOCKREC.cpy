@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *  STOCKREC  -  STOCK-FILE RECORD LAYOUT                    *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER STOCK ITEM HELD BY THE HOUSING OFFICE,    *
+      *  GIVING THE QUANTITY CURRENTLY ON HAND, THE REORDER LEVEL *
+      *  BELOW WHICH THE ITEM NEEDS TO BE REORDERED, AND THE      *
+      *  AVERAGE DAILY USAGE SO A DWINDLING ITEM CAN BE FLAGGED   *
+      *  BEFORE IT ACTUALLY FALLS BELOW THAT LEVEL.               *
+      *----------------------------------------------------------*
+       01  STOCK-REC.
+           05  ST-ITEM-CODE            PIC X(06).
+           05  ST-ITEM-DESCRIPTION     PIC X(20).
+           05  ST-QTY-ON-HAND          PIC 9(05).
+           05  ST-REORDER-LEVEL        PIC 9(05).
+           05  ST-DAILY-USAGE          PIC 9(05).
