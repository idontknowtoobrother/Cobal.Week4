@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  CTLTOT  -  BATCH CONTROL-TOTAL / HASH-TOTAL TRAILER      *
+      *  --------------------------------------------------------*
+      *  LAST RECORD ON A BATCH INPUT FILE, WRITTEN BY THE FEEDER *
+      *  JOB, CARRYING THE RECORD COUNT AND HASH TOTAL IT EXPECTS *
+      *  THE RUN TO MATCH.  THE READING PROGRAM COMPARES THESE TO *
+      *  WHAT IT ACTUALLY COUNTED AND ACCUMULATED SO AN OUT-OF-   *
+      *  BALANCE FILE IS FLAGGED BEFORE ITS REPORT IS TRUSTED.    *
+      *----------------------------------------------------------*
+       01  CONTROL-TOTAL-REC.
+           05  CT-RECORD-ID            PIC X(07) VALUE "TRAILER".
+           05  CT-RECORD-COUNT         PIC 9(07).
+           05  CT-HASH-TOTAL           PIC 9(11).
