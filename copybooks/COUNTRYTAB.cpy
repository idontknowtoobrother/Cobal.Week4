@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  COUNTRYTAB  -  COUNTRY REFERENCE DATA                    *
+      *  --------------------------------------------------------*
+      *  SHARED COUNTRY-CODE VALUE SET FOR PROGRAMS THAT NEED TO   *
+      *  RECOGNISE WHICH COUNTRY A CAMPUS CITY BELONGS TO, NOW     *
+      *  THAT THE HOUSING OFFICE COVERS CAMPUSES OUTSIDE IRELAND.  *
+      *----------------------------------------------------------*
+       01  COUNTRY-CODE               PIC 9 VALUE ZERO.
+           88  COUNTRY-IS-IRELAND         VALUE 1.
+           88  COUNTRY-IS-UK              VALUE 2.
+           88  COUNTRY-CODE-NOT-VALID     VALUE 0, 3 THRU 9.
