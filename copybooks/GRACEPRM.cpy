@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      *  GRACEPRM  -  DATE VALIDATION GRACE-PERIOD PARAMETER      *
+      *  --------------------------------------------------------*
+      *  SINGLE-RECORD PARAMETER FILE HOLDING THE NUMBER OF DAYS   *
+      *  PAST A DATE THAT CONTROL5'S YEAR-PASSED CHECK WILL STILL  *
+      *  ACCEPT, SO A LEGITIMATE LATE-REGISTRATION DATE EARLY IN   *
+      *  A NEW TERM IS NOT REJECTED OUTRIGHT.  KEPT AS A SEPARATE  *
+      *  FILE RATHER THAN A HARDCODED VALUE SO THE REGISTRAR CAN   *
+      *  CHANGE IT EACH TERM WITHOUT A RECOMPILE - THE SAME        *
+      *  REASONING BEHIND CITY-RATE-FILE AND DATE-MSG-FILE.        *
+      *----------------------------------------------------------*
+       01  GRACE-PARM-REC.
+           05  GP-GRACE-DAYS           PIC 9(03).
