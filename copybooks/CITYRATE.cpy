@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  CITYRATE  -  CITY-RATE-FILE RECORD LAYOUT                *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER CAMPUS CITY, KEYED ON THE COMPOSITE OF     *
+      *  COUNTRY-CODE AND CITY-CODE, HOLDING THE CITY NAME, THE    *
+      *  CURRENT RENT SURCHARGE RATE AND THE CURRENCY THE RATE IS  *
+      *  QUOTED IN.  THE COMPOSITE KEY LETS TWO COUNTRIES REUSE    *
+      *  THE SAME SINGLE-DIGIT CITY-CODE WITHOUT COLLIDING.  THE   *
+      *  HOUSING OFFICE MAINTAINS THIS FILE SO A RATE CHANGE OR    *
+      *  A NEW CAMPUS CITY NO LONGER NEEDS AN IT CHANGE REQUEST.   *
+      *----------------------------------------------------------*
+       01  CITY-RATE-REC.
+           05  CR-KEY.
+               10  CR-COUNTRY-CODE     PIC 9(01).
+               10  CR-CITY-CODE        PIC 9(01).
+           05  CR-CITY-NAME            PIC X(15).
+           05  CR-SURCHARGE-RATE       PIC 9V999.
+           05  CR-CURRENCY-CODE        PIC X(03).
