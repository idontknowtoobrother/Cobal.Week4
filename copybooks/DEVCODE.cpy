@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  DEVCODE  -  DEVICE-CODE-FILE RECORD LAYOUT                *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER HEX DEVICE CODE COMING OFF THE ASSET-       *
+      *  MANAGEMENT FEED FOR THE OVERNIGHT HEX-CODE VALIDATION      *
+      *  PASS.                                                      *
+      *----------------------------------------------------------*
+       01  DEVICE-CODE-REC.
+           05  DC-DEVICE-ID            PIC X(07).
+           05  DC-HEX-CODE             PIC X(04).
