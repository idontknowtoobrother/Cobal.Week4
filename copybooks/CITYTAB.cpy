@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  CITYTAB  -  CAMPUS CITY REFERENCE DATA                  *
+      *  --------------------------------------------------------*
+      *  SHARED CITY-CODE VALUE SET, LIFTED OUT OF CONTROL3 SO    *
+      *  CONTROL2, CONTROL5 AND ANY OTHER PROGRAM THAT NEEDS TO   *
+      *  RECOGNISE A CAMPUS CITY CODE CAN COPY THE SAME 88-LEVELS *
+      *  INSTEAD OF RETYPING THEM AND RISKING THEM DRIFTING OUT   *
+      *  OF STEP WITH ONE ANOTHER.                                *
+      *----------------------------------------------------------*
+       01  CITY-CODE                  PIC 9 VALUE ZERO.
+           88  CITY-IS-DUBLIN             VALUE 1.
+           88  CITY-IS-LIMERICK           VALUE 2.
+           88  CITY-IS-CORK               VALUE 3.
+           88  CITY-IS-GALWAY             VALUE 4.
+           88  CITY-IS-SLIGO              VALUE 5.
+           88  CITY-IS-WATERFORD          VALUE 6.
+           88  UNIVERSITY-CITY            VALUE 1 THRU 4.
+           88  CITY-CODE-NOT-VALID        VALUE 0, 7, 8, 9.
