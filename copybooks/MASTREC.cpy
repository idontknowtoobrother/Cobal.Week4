@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      *  MASTREC  -  MASTER-STUDENT-FILE RECORD LAYOUT             *
+      *  --------------------------------------------------------*
+      *  ONE RECORD PER ENROLLED STUDENT, KEYED ON MS-STUDENT-ID,   *
+      *  HOLDING THE NAME OF RECORD FOR THAT STUDENT.  USED TO      *
+      *  CONFIRM THAT A NAME THAT PASSES THE CHARACTER-CLASS        *
+      *  CHECKS IN THE NAME-FILE ALSO BELONGS TO THAT STUDENT ID.   *
+      *----------------------------------------------------------*
+       01  MASTER-STUDENT-REC.
+           05  MS-STUDENT-ID           PIC X(07).
+           05  MS-STUDENT-NAME         PIC X(30).
