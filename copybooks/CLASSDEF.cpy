@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *  CLASSDEF  -  SHARED CHARACTER CLASS TESTS                *
+      *  --------------------------------------------------------*
+      *  HEX-NUMBER AND REAL-NAME ARE USED BY EVERY PROGRAM THAT  *
+      *  VALIDATES A VENDOR HEX CODE OR A STUDENT NAME, SO THEY   *
+      *  ARE DEFINED ONCE HERE INSTEAD OF BEING RETYPED IN EACH   *
+      *  PROGRAM'S SPECIAL-NAMES PARAGRAPH.                       *
+      *----------------------------------------------------------*
+           CLASS HEX-NUMBER IS "0" THRU "9", "A" THRU "F"
+           CLASS  REAL-NAME IS "A" THRU "Z", "a" THRU "z", "'", SPACE.
