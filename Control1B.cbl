@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL1B.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - HOUSING OFFICE.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  STOCK REORDER CHECK.  READS THE STOCK-FILE *
+000200*                MAINTAINED BY THE STORES OFFICE AND FLAGS  *
+000210*                EVERY ITEM WHOSE QUANTITY ON HAND HAS      *
+000220*                FALLEN BELOW ITS REORDER LEVEL, USING THE  *
+000230*                SAME THRESHOLD-COMPARISON LOGIC AS THE     *
+000240*                NUM1/NUM2 CHECK IN CONTROL1.               *
+000250*  08/08/26  JH  REORDER CHECK NOW ALSO PROJECTS HOW MANY   *
+000260*                DAYS OF STOCK REMAIN AT THE ITEM'S DAILY   *
+000270*                USAGE RATE (STOCK-FILE) AND FLAGS AN ITEM  *
+000280*                FOR REORDER ONCE IT WILL RUN OUT INSIDE    *
+000290*                THE REORDER HORIZON, NOT JUST ONCE IT HAS  *
+000300*                ALREADY FALLEN BELOW ITS REORDER LEVEL.    *
+000310*----------------------------------------------------------*
+
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER. IBM-370.
+000350 OBJECT-COMPUTER. IBM-370.
+
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT STOCK-FILE ASSIGN TO "STOCKFIL"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS FS-STOCK-FILE.
+
+000410     SELECT REORDER-REPORT ASSIGN TO "REORDRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS FS-REORDER-REPORT.
+
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  STOCK-FILE
+000470     RECORDING MODE IS F.
+000480 COPY STOCKREC.
+
+000490 FD  REORDER-REPORT
+000500     RECORDING MODE IS F.
+000510 01  REORDER-REPORT-LINE        PIC X(80).
+
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-FILE-STATUSES.
+000540     05  FS-STOCK-FILE          PIC X(02) VALUE ZERO.
+000550         88  STOCK-FILE-OK          VALUE "00".
+000560         88  STOCK-FILE-EOF         VALUE "10".
+000570     05  FS-REORDER-REPORT      PIC X(02) VALUE ZERO.
+
+000580 01  WS-SWITCHES.
+000590     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000600         88  END-OF-STOCK-FILE      VALUE "Y".
+
+000610 01  WS-COUNTS.
+000620     05  WS-ITEM-COUNT          PIC 9(05) COMP VALUE ZERO.
+000630     05  WS-REORDER-COUNT       PIC 9(05) COMP VALUE ZERO.
+
+000640 01  WS-STOCK-PROJECTION.
+000650     05  WS-DAYS-OF-STOCK       PIC 9(05) COMP VALUE ZERO.
+000660     05  WS-REORDER-HORIZON-DAYS PIC 9(03) VALUE 014.
+
+000670 01  WS-REPORT-LINES.
+000680     05  WS-HEADING-1.
+000690         10  FILLER             PIC X(20) VALUE
+000700             "STOCK REORDER REPORT".
+000710         10  FILLER             PIC X(60) VALUE SPACE.
+000720     05  WS-HEADING-2.
+000730         10  FILLER             PIC X(06) VALUE "ITEM".
+000740         10  FILLER             PIC X(02) VALUE SPACE.
+000750         10  FILLER             PIC X(20) VALUE "DESCRIPTION".
+000760         10  FILLER             PIC X(02) VALUE SPACE.
+000770         10  FILLER             PIC X(08) VALUE "ON HAND".
+000780         10  FILLER             PIC X(02) VALUE SPACE.
+000790         10  FILLER             PIC X(14) VALUE
+000800             "REORDER LEVEL".
+000810         10  FILLER             PIC X(02) VALUE SPACE.
+000820         10  FILLER             PIC X(10) VALUE "DAYS LEFT".
+000830         10  FILLER             PIC X(14) VALUE SPACE.
+000840     05  WS-DETAIL-LINE.
+000850         10  DL-ITEM-CODE       PIC X(06).
+000860         10  FILLER             PIC X(02) VALUE SPACE.
+000870         10  DL-ITEM-DESC       PIC X(20).
+000880         10  FILLER             PIC X(02) VALUE SPACE.
+000890         10  DL-QTY-ON-HAND     PIC ZZZZ9.
+000900         10  FILLER             PIC X(05) VALUE SPACE.
+000910         10  DL-REORDER-LEVEL   PIC ZZZZ9.
+000920         10  FILLER             PIC X(02) VALUE SPACE.
+000930         10  DL-DAYS-OF-STOCK   PIC ZZZZ9.
+000940         10  FILLER             PIC X(11) VALUE
+000950             "  <<REORDER".
+000960         10  FILLER             PIC X(10) VALUE SPACE.
+000970     05  WS-TRAILER-LINE.
+000980         10  FILLER             PIC X(16) VALUE
+000990             "ITEMS PROCESSED-".
+001000         10  TL-ITEM-COUNT      PIC ZZZZ9.
+001010         10  FILLER             PIC X(05) VALUE SPACE.
+001020         10  FILLER             PIC X(17) VALUE
+001030             "ITEMS TO REORDER-".
+001040         10  TL-REORDER-COUNT   PIC ZZZZ9.
+001050         10  FILLER             PIC X(33) VALUE SPACE.
+
+001060 PROCEDURE DIVISION.
+
+001070 0000-MAINLINE.
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001090     PERFORM 2000-PROCESS-STOCK-ITEM THRU 2000-EXIT
+001100         UNTIL END-OF-STOCK-FILE
+001110     PERFORM 3000-PRINT-TRAILER THRU 3000-EXIT
+001120     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001130     GOBACK
+001140     .
+
+001150 1000-INITIALIZE.
+001160     OPEN INPUT STOCK-FILE
+001170     IF NOT STOCK-FILE-OK
+001180        DISPLAY "CONTROL1B - UNABLE TO OPEN STOCK-FILE"
+001190        MOVE "Y" TO WS-EOF-SWITCH
+001200     END-IF
+
+001210     OPEN OUTPUT REORDER-REPORT
+001220     MOVE WS-HEADING-1 TO REORDER-REPORT-LINE
+001230     WRITE REORDER-REPORT-LINE
+001240     MOVE WS-HEADING-2 TO REORDER-REPORT-LINE
+001250     WRITE REORDER-REPORT-LINE
+
+001260     IF NOT END-OF-STOCK-FILE
+001270        PERFORM 1100-READ-STOCK-FILE THRU 1100-EXIT
+001280     END-IF
+001290     .
+001300 1000-EXIT.
+001310     EXIT.
+
+001320 1100-READ-STOCK-FILE.
+001330     READ STOCK-FILE
+001340         AT END
+001350             MOVE "Y" TO WS-EOF-SWITCH
+001360     END-READ
+001370     .
+001380 1100-EXIT.
+001390     EXIT.
+
+001400 2000-PROCESS-STOCK-ITEM.
+001410     ADD 1 TO WS-ITEM-COUNT
+001420     PERFORM 2100-CHECK-REORDER-LEVEL THRU 2100-EXIT
+001430     PERFORM 1100-READ-STOCK-FILE THRU 1100-EXIT
+001440     .
+001450 2000-EXIT.
+001460     EXIT.
+
+001470 2100-CHECK-REORDER-LEVEL.
+001480     MOVE ZERO TO WS-DAYS-OF-STOCK
+001490     IF ST-DAILY-USAGE > ZERO
+001500        DIVIDE ST-QTY-ON-HAND BY ST-DAILY-USAGE
+001510            GIVING WS-DAYS-OF-STOCK
+001520     END-IF
+001530
+001540     IF ST-QTY-ON-HAND < ST-REORDER-LEVEL
+001550        OR (ST-DAILY-USAGE > ZERO AND
+001560            WS-DAYS-OF-STOCK < WS-REORDER-HORIZON-DAYS)
+001570        ADD 1 TO WS-REORDER-COUNT
+001580        MOVE ST-ITEM-CODE TO DL-ITEM-CODE
+001590        MOVE ST-ITEM-DESCRIPTION TO DL-ITEM-DESC
+001600        MOVE ST-QTY-ON-HAND TO DL-QTY-ON-HAND
+001610        MOVE ST-REORDER-LEVEL TO DL-REORDER-LEVEL
+001620        MOVE WS-DAYS-OF-STOCK TO DL-DAYS-OF-STOCK
+001630        MOVE WS-DETAIL-LINE TO REORDER-REPORT-LINE
+001640        WRITE REORDER-REPORT-LINE
+001650     END-IF
+001660     .
+001670 2100-EXIT.
+001680     EXIT.
+
+001690 3000-PRINT-TRAILER.
+001700     MOVE WS-ITEM-COUNT TO TL-ITEM-COUNT
+001710     MOVE WS-REORDER-COUNT TO TL-REORDER-COUNT
+001720     MOVE WS-TRAILER-LINE TO REORDER-REPORT-LINE
+001730     WRITE REORDER-REPORT-LINE
+001740     .
+001750 3000-EXIT.
+001760     EXIT.
+
+001770 8000-TERMINATE.
+001780     CLOSE STOCK-FILE
+001790     CLOSE REORDER-REPORT
+001800     DISPLAY "CONTROL1B - STOCK ITEMS PROCESSED: " WS-ITEM-COUNT
+001810     DISPLAY "CONTROL1B - ITEMS NEEDING REORDER: "
+001820         WS-REORDER-COUNT
+001830     .
+001840 8000-EXIT.
+001850     EXIT.
