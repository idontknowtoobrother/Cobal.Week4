@@ -1,41 +1,196 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. CONTROL2.
-       AUTHOR. 62160246
-
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. 
-           CLASS HEX-NUMBER IS "0" THRU "9", "A" THRU "F"
-           CLASS  REAL-NAME IS "A" THRU "Z", "a" THRU "z", "'", SPACE.
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01  NUM-IN   PIC X(4).
-       01  NAME-IN  PIC X(15).
-
-       PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "Enter a Hex number = " WITH NO ADVANCING 
-           ACCEPT NUM-IN 
-           IF NUM-IN IS HEX-NUMBER THEN
-              DISPLAY NUM-IN " is a Hex number"
-           ELSE
-              DISPLAY NUM-IN " is not a Hex number"
-           END-IF
-
-           DISPLAY "Enter a Real Name = " WITH NO ADVANCING 
-           ACCEPT NAME-IN 
-           IF NAME-IN IS REAL-NAME THEN
-              DISPLAY NAME-IN " is a Real Name"
-           ELSE
-              DISPLAY NAME-IN " is not a Real Name"
-           END-IF
-
-            DISPLAY "Enter a Name = " WITH NO ADVANCING 
-           ACCEPT NAME-IN 
-           IF NAME-IN IS ALPHABETIC THEN
-              DISPLAY NAME-IN " is a Name"
-           ELSE
-              DISPLAY NAME-IN " is not a Name"
-           END-IF
-           .
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL2.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - ADMISSIONS.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  ONCE A NUM-IN VALUE PASSES THE HEX-NUMBER  *
+000200*                CLASS TEST, CONVERT IT AND DISPLAY IT AS   *
+000210*                DECIMAL AND BINARY - THE VENDOR DEVICE     *
+000220*                FEED HEX CODES ALWAYS GET CONVERTED BY     *
+000230*                HAND AFTERWARDS ANYWAY.                    *
+000240*  08/08/26  JH  HEX-NUMBER AND REAL-NAME NOW COME FROM THE  *
+000250*                SHARED CLASSDEF COPYBOOK SO CONTROL2B CAN   *
+000260*                USE THE SAME CHARACTER CLASS TESTS.         *
+000270*  08/08/26  JH  THE OPERATOR NOW SIGNS ON WITH AN OPERATOR   *
+000280*                ID BEFORE ANYTHING ELSE RUNS.  THE SIGN-ON   *
+000290*                AND EVERY REJECTED VALUE ARE LOGGED TO THE   *
+000300*                SHARED SECURITY-LOG-FILE.                    *
+000310*----------------------------------------------------------*
+
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SPECIAL-NAMES.
+000350 COPY CLASSDEF.
+
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT SECURITY-LOG-FILE ASSIGN TO "SECURLOG"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS FS-SECURITY-LOG.
+
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  SECURITY-LOG-FILE
+000440     RECORDING MODE IS F.
+000450 COPY SECLOG.
+
+000460 WORKING-STORAGE SECTION.
+000470 01  FS-SECURITY-LOG             PIC X(02) VALUE ZERO.
+000480     88  SECURITY-LOG-FILE-OK        VALUE "00".
+
+000490 01  WS-OPERATOR-ID              PIC X(08) VALUE SPACE.
+000500 01  WS-REJECT-REASON            PIC X(40) VALUE SPACE.
+
+000510 01  NUM-IN                      PIC X(04).
+000520 01  NAME-IN                     PIC X(15).
+
+000530 01  WS-HEX-CONVERSION.
+000540     05  WS-HEX-DIGIT-IDX        PIC 9(01) COMP.
+000550     05  WS-HEX-CHAR             PIC X(01).
+000560     05  WS-HEX-DIGIT-VALUE      PIC 9(02) COMP.
+000570     05  WS-DECIMAL-VALUE        PIC 9(09) COMP.
+000580 01  WS-DECIMAL-DISPLAY          PIC ZZZZZZZZ9.
+
+000590 01  WS-BINARY-CONVERSION.
+000600     05  WS-BINARY-WORK          PIC 9(09) COMP.
+000610     05  WS-BINARY-BIT-IDX       PIC 9(02) COMP.
+000620     05  WS-BINARY-BIT-REMAINDER PIC 9(01) COMP.
+000630 01  WS-BINARY-DISPLAY           PIC X(16) VALUE SPACE.
+
+000640 PROCEDURE DIVISION.
+000650 BEGIN.
+000660     OPEN EXTEND SECURITY-LOG-FILE
+000670     IF NOT SECURITY-LOG-FILE-OK
+000680        DISPLAY "CONTROL2 - UNABLE TO OPEN SECURITY-LOG-FILE"
+000690     END-IF
+000700     DISPLAY "Enter your operator ID - " WITH NO ADVANCING
+000710     ACCEPT WS-OPERATOR-ID
+000720     PERFORM LOG-SIGN-ON THRU LOG-SIGN-ON-EXIT
+
+000730     DISPLAY "Enter a Hex number = " WITH NO ADVANCING
+000740     ACCEPT NUM-IN
+000750     IF NUM-IN IS HEX-NUMBER THEN
+000760        DISPLAY NUM-IN " is a Hex number"
+000770        PERFORM CONVERT-HEX-TO-DECIMAL THRU
+000780            CONVERT-HEX-TO-DECIMAL-EXIT
+000790        PERFORM CONVERT-DECIMAL-TO-BINARY THRU
+000800            CONVERT-DECIMAL-TO-BINARY-EXIT
+000810        MOVE WS-DECIMAL-VALUE TO WS-DECIMAL-DISPLAY
+000820        DISPLAY NUM-IN " in decimal is " WS-DECIMAL-DISPLAY
+000830        DISPLAY NUM-IN " in binary is  " WS-BINARY-DISPLAY
+000840     ELSE
+000850        DISPLAY NUM-IN " is not a Hex number"
+000860        MOVE "Not a hex number" TO WS-REJECT-REASON
+000870        PERFORM LOG-REJECTION THRU LOG-REJECTION-EXIT
+000880     END-IF
+
+000890     DISPLAY "Enter a Real Name = " WITH NO ADVANCING
+000900     ACCEPT NAME-IN
+000910     IF NAME-IN IS REAL-NAME THEN
+000920        DISPLAY NAME-IN " is a Real Name"
+000930     ELSE
+000940        DISPLAY NAME-IN " is not a Real Name"
+000950        MOVE "Not a real name" TO WS-REJECT-REASON
+000960        PERFORM LOG-REJECTION THRU LOG-REJECTION-EXIT
+000970     END-IF
+
+000980      DISPLAY "Enter a Name = " WITH NO ADVANCING
+000990     ACCEPT NAME-IN
+001000     IF NAME-IN IS ALPHABETIC THEN
+001010        DISPLAY NAME-IN " is a Name"
+001020     ELSE
+001030        DISPLAY NAME-IN " is not a Name"
+001040        MOVE "Not alphabetic" TO WS-REJECT-REASON
+001050        PERFORM LOG-REJECTION THRU LOG-REJECTION-EXIT
+001060     END-IF
+
+001070     CLOSE SECURITY-LOG-FILE
+001080     .
+
+001090 LOG-SIGN-ON.
+001100     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+001110     MOVE "CONTROL2" TO SL-PROGRAM-ID
+001120     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+001130     ACCEPT SL-TIME-LOGGED FROM TIME
+001140     MOVE "SIGN-ON" TO SL-EVENT-TYPE
+001150     MOVE SPACE TO SL-EVENT-DETAIL
+001160     IF SECURITY-LOG-FILE-OK
+001170        WRITE SECURITY-LOG-REC
+001180     END-IF
+001190     .
+001200 LOG-SIGN-ON-EXIT.
+001210     EXIT.
+
+001220 LOG-REJECTION.
+001230     MOVE WS-OPERATOR-ID TO SL-OPERATOR-ID
+001240     MOVE "CONTROL2" TO SL-PROGRAM-ID
+001250     ACCEPT SL-DATE-LOGGED FROM DATE YYYYMMDD
+001260     ACCEPT SL-TIME-LOGGED FROM TIME
+001270     MOVE "REJECTED" TO SL-EVENT-TYPE
+001280     MOVE WS-REJECT-REASON TO SL-EVENT-DETAIL
+001290     IF SECURITY-LOG-FILE-OK
+001300        WRITE SECURITY-LOG-REC
+001310     END-IF
+001320     .
+001330 LOG-REJECTION-EXIT.
+001340     EXIT.
+
+001350 CONVERT-HEX-TO-DECIMAL.
+001360     MOVE ZERO TO WS-DECIMAL-VALUE
+001370     PERFORM CONVERT-ONE-HEX-DIGIT THRU CONVERT-ONE-HEX-DIGIT-EXIT
+001380         VARYING WS-HEX-DIGIT-IDX FROM 1 BY 1
+001390         UNTIL WS-HEX-DIGIT-IDX > 4
+001400     .
+001410 CONVERT-HEX-TO-DECIMAL-EXIT.
+001420     EXIT.
+
+001430 CONVERT-ONE-HEX-DIGIT.
+001440     MOVE NUM-IN (WS-HEX-DIGIT-IDX:1) TO WS-HEX-CHAR
+001450     EVALUATE WS-HEX-CHAR
+001460        WHEN "0" THRU "9"
+001470           MOVE WS-HEX-CHAR TO WS-HEX-DIGIT-VALUE
+001480        WHEN "A"
+001490           MOVE 10 TO WS-HEX-DIGIT-VALUE
+001500        WHEN "B"
+001510           MOVE 11 TO WS-HEX-DIGIT-VALUE
+001520        WHEN "C"
+001530           MOVE 12 TO WS-HEX-DIGIT-VALUE
+001540        WHEN "D"
+001550           MOVE 13 TO WS-HEX-DIGIT-VALUE
+001560        WHEN "E"
+001570           MOVE 14 TO WS-HEX-DIGIT-VALUE
+001580        WHEN "F"
+001590           MOVE 15 TO WS-HEX-DIGIT-VALUE
+001600        WHEN OTHER
+001610           MOVE ZERO TO WS-HEX-DIGIT-VALUE
+001620     END-EVALUATE
+
+001630     COMPUTE WS-DECIMAL-VALUE =
+001640         (WS-DECIMAL-VALUE * 16) + WS-HEX-DIGIT-VALUE
+001650     .
+001660 CONVERT-ONE-HEX-DIGIT-EXIT.
+001670     EXIT.
+
+001680 CONVERT-DECIMAL-TO-BINARY.
+001690     MOVE WS-DECIMAL-VALUE TO WS-BINARY-WORK
+001700     MOVE "0000000000000000" TO WS-BINARY-DISPLAY
+001710     PERFORM CONVERT-ONE-BIT THRU CONVERT-ONE-BIT-EXIT
+001720         VARYING WS-BINARY-BIT-IDX FROM 16 BY -1
+001730         UNTIL WS-BINARY-BIT-IDX < 1
+001740     .
+001750 CONVERT-DECIMAL-TO-BINARY-EXIT.
+001760     EXIT.
+
+001770 CONVERT-ONE-BIT.
+001780     DIVIDE WS-BINARY-WORK BY 2 GIVING WS-BINARY-WORK
+001790         REMAINDER WS-BINARY-BIT-REMAINDER
+001800     IF WS-BINARY-BIT-REMAINDER = 1
+001810        MOVE "1" TO WS-BINARY-DISPLAY (WS-BINARY-BIT-IDX:1)
+001820     END-IF
+001830     .
+001840 CONVERT-ONE-BIT-EXIT.
+001850     EXIT.
