@@ -0,0 +1,494 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL3B.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - HOUSING OFFICE.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  BATCH RENT SURCHARGE RUN.  READS THE       *
+000200*                STUDENT-CITY-FILE PRODUCED BY ADMISSIONS   *
+000210*                FOR AN INCOMING COHORT AND PRODUCES A      *
+000220*                RENT SURCHARGE REPORT WITH A SUBTOTAL PER  *
+000230*                CITY AND A GRAND TOTAL, INSTEAD OF RUNNING *
+000240*                CONTROL3 ONE CITY CODE AT A TIME.          *
+000250*  08/08/26  JH  CITY-CODE 88-LEVELS NOW COME FROM THE       *
+000260*                SHARED CITYTAB COPYBOOK.                    *
+000270*  08/08/26  JH  CITY NAME AND SURCHARGE RATE ARE NOW LOADED *
+000280*                AT STARTUP FROM THE CITY-RATE-FILE INTO AN  *
+000290*                IN-MEMORY TABLE, INSTEAD OF BEING BAKED IN  *
+000300*                AS HARDCODED TABLE VALUES, SO THIS PROGRAM  *
+000310*                AND CONTROL3 SHARE ONE SOURCE OF RATES.     *
+000320*  08/08/26  JH  REJECTED STUDENT RECORDS ARE NOW ALSO       *
+000330*                LOGGED TO THE SHARED AUDIT-LOG-FILE, SO A   *
+000340*                BATCH RUN'S REJECTIONS SHOW UP ALONGSIDE    *
+000350*                THOSE FROM CONTROL3 AND CONTROL5.           *
+000360*  08/08/26  JH  RUN NOW CHECKPOINTS ITS PROGRESS EVERY 25    *
+000370*                STUDENTS TO A CHECKPOINT FILE, AND RESTARTS   *
+000380*                FROM THE LAST CHECKPOINT INSTEAD OF THE       *
+000390*                START OF THE FILE IF ONE IS FOUND ON A NEW    *
+000400*                RUN, SO AN ABORTED RUN DOES NOT HAVE TO       *
+000410*                REPROCESS STUDENTS ALREADY HANDLED.           *
+000420*  08/08/26  JH  CITY-RATE-FILE IS NOW KEYED ON COUNTRY CODE    *
+000430*                AND CITY CODE TOGETHER.  THE STUDENT-CITY-FILE*
+000440*                CARRIES NO COUNTRY OF ITS OWN, SO THIS BATCH   *
+000450*                RUN LOADS ONLY THE HOME COUNTRY'S (IRELAND'S)  *
+000460*                RATES INTO ITS TABLE, THE SAME AS BEFORE.      *
+000470*  08/08/26  JH  STUDENT-CITY-FILE NOW ENDS WITH A CONTROL-     *
+000480*                TOTAL TRAILER RECORD.  THE RUN ACCUMULATES ITS *
+000490*                OWN RECORD COUNT AND HASH TOTAL AS IT READS,   *
+000500*                COMPARES THEM TO THE TRAILER AT END OF FILE,   *
+000510*                AND FLAGS AN OUT-OF-BALANCE RUN ON THE REPORT. *
+000520*----------------------------------------------------------*
+
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER. IBM-370.
+000560 OBJECT-COMPUTER. IBM-370.
+
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT STUDENT-CITY-FILE ASSIGN TO "STUCITY"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS FS-STUDENT-CITY.
+
+000620     SELECT SURCHARGE-REPORT ASSIGN TO "SURCHRPT"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS FS-SURCHARGE-REPORT.
+
+000650     SELECT CITY-RATE-FILE ASSIGN TO "CITYRATE"
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS SEQUENTIAL
+000680         RECORD KEY IS CR-KEY
+000690         FILE STATUS IS FS-CITY-RATE.
+
+000700     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS FS-AUDIT-LOG.
+
+000730     SELECT CHECKPOINT-FILE ASSIGN TO "CTL3BCKP"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS FS-CHECKPOINT.
+
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  STUDENT-CITY-FILE
+000790     RECORDING MODE IS F.
+000800 01  STUDENT-CITY-REC.
+000810     05  SC-STUDENT-ID          PIC X(07).
+000820     05  SC-STUDENT-ID-NUM REDEFINES SC-STUDENT-ID
+000830                                PIC 9(07).
+000840     05  SC-CITY-CODE           PIC 9(01).
+000850     05  FILLER                 PIC X(72).
+000860 COPY CTLTOT.
+
+000870 FD  SURCHARGE-REPORT
+000880     RECORDING MODE IS F.
+000890 01  SURCHARGE-REPORT-LINE      PIC X(80).
+
+000900 FD  CITY-RATE-FILE.
+000910 COPY CITYRATE.
+
+000920 FD  AUDIT-LOG-FILE
+000930     RECORDING MODE IS F.
+000940 COPY AUDITREC.
+
+000950 FD  CHECKPOINT-FILE
+000960     RECORDING MODE IS F.
+000970 COPY CKPTREC.
+
+000980 WORKING-STORAGE SECTION.
+000990 01  WS-FILE-STATUSES.
+001000     05  FS-STUDENT-CITY        PIC X(02) VALUE ZERO.
+001010         88  SC-FILE-OK             VALUE "00".
+001020         88  SC-FILE-EOF            VALUE "10".
+001030     05  FS-SURCHARGE-REPORT    PIC X(02) VALUE ZERO.
+
+001040 01  WS-SWITCHES.
+001050     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+001060         88  END-OF-STUDENT-CITY-FILE   VALUE "Y".
+001070     05  WS-BALANCE-SWITCH      PIC X(01) VALUE "N".
+001080         88  RUN-IS-OUT-OF-BALANCE      VALUE "Y".
+
+001090 01  WS-RENT-FIGURES.
+001100     05  WS-BASE-RENT-AMOUNT    PIC 9(05)V99 VALUE 50000.00.
+001110     05  WS-SURCHARGE-AMOUNT    PIC 9(05)V99 VALUE ZERO.
+001120     05  WS-CITY-SUBTOTAL       PIC 9(07)V99 VALUE ZERO.
+001130     05  WS-GRAND-TOTAL         PIC 9(09)V99 VALUE ZERO.
+001140     05  WS-STUDENT-COUNT       PIC 9(05) COMP VALUE ZERO.
+001150     05  WS-REJECT-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+001160 01  WS-CONTROL-TOTALS.
+001170     05  WS-HASH-TOTAL          PIC 9(11) VALUE ZERO.
+001180     05  WS-EXPECTED-COUNT      PIC 9(07) VALUE ZERO.
+001190     05  WS-EXPECTED-HASH       PIC 9(11) VALUE ZERO.
+
+001200 COPY CITYTAB.
+001210 COPY COUNTRYTAB.
+
+001220 01  FS-CITY-RATE                PIC X(02) VALUE ZERO.
+001230     88  CITY-RATE-FILE-OK           VALUE "00".
+001240     88  CITY-RATE-FILE-EOF          VALUE "10".
+
+001250 01  FS-AUDIT-LOG                PIC X(02) VALUE ZERO.
+001260     88  AUDIT-LOG-FILE-OK           VALUE "00".
+
+001270 01  FS-CHECKPOINT               PIC X(02) VALUE ZERO.
+001280     88  CHECKPOINT-FILE-OK          VALUE "00".
+
+001290 01  WS-CHECKPOINT-CONTROL.
+001300     05  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 25.
+001310     05  WS-RESTART-COUNT        PIC 9(07) COMP VALUE ZERO.
+001320     05  WS-SKIP-IDX             PIC 9(07) COMP VALUE ZERO.
+001330     05  WS-CHECKPOINT-REMAINDER PIC 9(05) COMP VALUE ZERO.
+001340     05  WS-CHECKPOINT-QUOTIENT  PIC 9(05) COMP VALUE ZERO.
+
+001350 01  WS-CITY-RATE-TABLE.
+001360     05  WS-CITY-RATE-ENTRY     OCCURS 6 TIMES
+001370                                 INDEXED BY WS-RATE-IDX.
+001380         10  WS-TAB-CITY-NAME       PIC X(15).
+001390         10  WS-TAB-SURCHARGE-RATE  PIC 9V999.
+
+001400 01  WS-REPORT-LINES.
+001410     05  WS-HEADING-1.
+001420         10  FILLER             PIC X(21) VALUE
+001430             "RENT SURCHARGE REPORT".
+001440         10  FILLER             PIC X(59) VALUE SPACE.
+001450     05  WS-HEADING-2.
+001460         10  FILLER             PIC X(10) VALUE "STUDENT ID".
+001470         10  FILLER             PIC X(05) VALUE SPACE.
+001480         10  FILLER             PIC X(15) VALUE "CITY".
+001490         10  FILLER             PIC X(05) VALUE SPACE.
+001500         10  FILLER          PIC X(16) VALUE "SURCHARGE AMOUNT".
+001510         10  FILLER             PIC X(29) VALUE SPACE.
+001520     05  WS-DETAIL-LINE.
+001530         10  DL-STUDENT-ID      PIC X(07).
+001540         10  FILLER             PIC X(03) VALUE SPACE.
+001550         10  DL-CITY-NAME       PIC X(15).
+001560         10  FILLER             PIC X(03) VALUE SPACE.
+001570         10  DL-SURCHARGE       PIC ZZ,ZZZ.99.
+001580         10  FILLER             PIC X(42) VALUE SPACE.
+001590     05  WS-EXCEPTION-LINE.
+001600         10  FILLER             PIC X(07) VALUE "**REJ**".
+001610         10  FILLER             PIC X(03) VALUE SPACE.
+001620         10  EL-STUDENT-ID      PIC X(07).
+001630         10  FILLER             PIC X(03) VALUE SPACE.
+001640         10  FILLER             PIC X(20) VALUE
+001650             "INVALID CITY CODE".
+001660         10  FILLER             PIC X(40) VALUE SPACE.
+001670     05  WS-SUBTOTAL-LINE.
+001680         10  FILLER             PIC X(10) VALUE SPACE.
+001690         10  FILLER             PIC X(10) VALUE "SUBTOTAL -".
+001700         10  ST-CITY-NAME       PIC X(15).
+001710         10  FILLER             PIC X(03) VALUE SPACE.
+001720         10  ST-SUBTOTAL        PIC ZZZ,ZZZ.99.
+001730         10  FILLER             PIC X(38) VALUE SPACE.
+001740     05  WS-GRANDTOTAL-LINE.
+001750         10  FILLER             PIC X(10) VALUE SPACE.
+001760         10  FILLER             PIC X(15) VALUE "GRAND TOTAL -".
+001770         10  FILLER             PIC X(08) VALUE SPACE.
+001780         10  GT-TOTAL           PIC ZZ,ZZZ,ZZZ.99.
+001790         10  FILLER             PIC X(38) VALUE SPACE.
+001800     05  WS-CONTROL-TOTAL-LINE.
+001810         10  FILLER             PIC X(16) VALUE
+001820             "CONTROL TOTALS -".
+001830         10  CL-STATUS          PIC X(18) VALUE SPACE.
+001840         10  FILLER             PIC X(46) VALUE SPACE.
+
+001850 01  WS-CITY-SUBTOTALS.
+001860     05  WS-CITY-SUBTOTAL-AMT   PIC 9(07)V99 OCCURS 6 TIMES
+001870                                 INDEXED BY WS-SUB-IDX
+001880                                 VALUE ZERO.
+
+001890 PROCEDURE DIVISION.
+
+001900 0000-MAINLINE.
+001910     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001920     PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+001930         UNTIL END-OF-STUDENT-CITY-FILE
+001940     PERFORM 3000-PRINT-SUBTOTALS THRU 3000-EXIT
+001950     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001960     GOBACK
+001970     .
+
+001980 1000-INITIALIZE.
+001990     OPEN INPUT STUDENT-CITY-FILE
+002000     IF NOT SC-FILE-OK
+002010        DISPLAY "CONTROL3B - UNABLE TO OPEN STUDENT-CITY-FILE"
+002020        MOVE "Y" TO WS-EOF-SWITCH
+002030     END-IF
+
+002040     OPEN OUTPUT SURCHARGE-REPORT
+002050     MOVE WS-HEADING-1 TO SURCHARGE-REPORT-LINE
+002060     WRITE SURCHARGE-REPORT-LINE
+002070     MOVE WS-HEADING-2 TO SURCHARGE-REPORT-LINE
+002080     WRITE SURCHARGE-REPORT-LINE
+
+002090     OPEN EXTEND AUDIT-LOG-FILE
+002100     IF NOT AUDIT-LOG-FILE-OK
+002110        DISPLAY "CONTROL3B - UNABLE TO OPEN AUDIT-LOG-FILE"
+002120     END-IF
+
+002130     PERFORM 1200-LOAD-CITY-RATE-TABLE THRU 1200-EXIT
+002140     PERFORM 1150-CHECK-FOR-RESTART THRU 1150-EXIT
+
+002150     IF NOT END-OF-STUDENT-CITY-FILE
+002160        PERFORM 1100-READ-STUDENT-CITY THRU 1100-EXIT
+002170     END-IF
+002180     .
+002190 1000-EXIT.
+002200     EXIT.
+
+002210 1100-READ-STUDENT-CITY.
+002220     READ STUDENT-CITY-FILE
+002230         AT END
+002240             MOVE "Y" TO WS-EOF-SWITCH
+002250         NOT AT END
+002260             IF CT-RECORD-ID = "TRAILER"
+002270                PERFORM 1170-CAPTURE-CONTROL-TOTALS THRU 1170-EXIT
+002280                MOVE "Y" TO WS-EOF-SWITCH
+002290             ELSE
+002300                ADD SC-STUDENT-ID-NUM TO WS-HASH-TOTAL
+002310             END-IF
+002320     END-READ
+002330     .
+002340 1100-EXIT.
+002350     EXIT.
+
+002360 1170-CAPTURE-CONTROL-TOTALS.
+002370     MOVE CT-RECORD-COUNT TO WS-EXPECTED-COUNT
+002380     MOVE CT-HASH-TOTAL TO WS-EXPECTED-HASH
+002390     .
+002400 1170-EXIT.
+002410     EXIT.
+
+002420 1150-CHECK-FOR-RESTART.
+002430     OPEN INPUT CHECKPOINT-FILE
+002440     IF CHECKPOINT-FILE-OK
+002450        READ CHECKPOINT-FILE
+002460            AT END
+002470                CONTINUE
+002480            NOT AT END
+002490                MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+002500                MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+002510                MOVE CK-GRAND-TOTAL TO WS-GRAND-TOTAL
+002520                MOVE CK-CITY-SUBTOTALS TO WS-CITY-SUBTOTALS
+002530        END-READ
+002540        CLOSE CHECKPOINT-FILE
+002550     END-IF
+
+002560     IF WS-RESTART-COUNT > ZERO
+002570        DISPLAY "CONTROL3B - RESTARTING AFTER "
+002580            WS-RESTART-COUNT " STUDENTS ALREADY PROCESSED"
+002590        MOVE WS-RESTART-COUNT TO WS-STUDENT-COUNT
+002600        PERFORM 1160-SKIP-ONE-RECORD THRU 1160-EXIT
+002610            VARYING WS-SKIP-IDX FROM 1 BY 1
+002620            UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+002630               OR END-OF-STUDENT-CITY-FILE
+002640     END-IF
+002650     .
+002660 1150-EXIT.
+002670     EXIT.
+
+002680 1160-SKIP-ONE-RECORD.
+002690     PERFORM 1100-READ-STUDENT-CITY THRU 1100-EXIT
+002700     .
+002710 1160-EXIT.
+002720     EXIT.
+
+002730 1200-LOAD-CITY-RATE-TABLE.
+002740     OPEN INPUT CITY-RATE-FILE
+002750     IF NOT CITY-RATE-FILE-OK
+002760        DISPLAY "CONTROL3B - UNABLE TO OPEN CITY-RATE-FILE"
+002770     ELSE
+002780        PERFORM 1210-LOAD-ONE-CITY-RATE THRU 1210-EXIT
+002790            UNTIL CITY-RATE-FILE-EOF
+002800        CLOSE CITY-RATE-FILE
+002810     END-IF
+002820     .
+002830 1200-EXIT.
+002840     EXIT.
+
+002850 1210-LOAD-ONE-CITY-RATE.
+002860     READ CITY-RATE-FILE NEXT RECORD
+002870         AT END
+002880             SET CITY-RATE-FILE-EOF TO TRUE
+002890         NOT AT END
+002900             MOVE CR-COUNTRY-CODE TO COUNTRY-CODE
+002910             IF COUNTRY-IS-IRELAND
+002920                SET WS-RATE-IDX TO CR-CITY-CODE
+002930                MOVE CR-CITY-NAME
+002940                    TO WS-TAB-CITY-NAME (WS-RATE-IDX)
+002950                MOVE CR-SURCHARGE-RATE
+002960                    TO WS-TAB-SURCHARGE-RATE (WS-RATE-IDX)
+002970             END-IF
+002980     END-READ
+002990     .
+003000 1210-EXIT.
+003010     EXIT.
+
+003020 2000-PROCESS-STUDENTS.
+003030     MOVE SC-CITY-CODE TO CITY-CODE
+003040     ADD 1 TO WS-STUDENT-COUNT
+
+003050     IF CITY-CODE-NOT-VALID
+003060        PERFORM 2100-REJECT-STUDENT THRU 2100-EXIT
+003070     ELSE
+003080        PERFORM 2200-APPLY-SURCHARGE THRU 2200-EXIT
+003090     END-IF
+
+003100     DIVIDE WS-STUDENT-COUNT BY WS-CHECKPOINT-INTERVAL
+003110         GIVING WS-CHECKPOINT-QUOTIENT
+003120         REMAINDER WS-CHECKPOINT-REMAINDER
+003130     IF WS-CHECKPOINT-REMAINDER = ZERO
+003140        PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+003150     END-IF
+
+003160     PERFORM 1100-READ-STUDENT-CITY THRU 1100-EXIT
+003170     .
+003180 2000-EXIT.
+003190     EXIT.
+
+003200 2100-REJECT-STUDENT.
+003210     ADD 1 TO WS-REJECT-COUNT
+003220     MOVE SC-STUDENT-ID TO EL-STUDENT-ID
+003230     MOVE WS-EXCEPTION-LINE TO SURCHARGE-REPORT-LINE
+003240     WRITE SURCHARGE-REPORT-LINE
+003250     PERFORM 2110-LOG-REJECTION THRU 2110-EXIT
+003260     .
+003270 2100-EXIT.
+003280     EXIT.
+
+003290 2110-LOG-REJECTION.
+003300     MOVE "CONTROL3B" TO AL-PROGRAM-ID
+003310     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+003320     ACCEPT AL-TIME-LOGGED FROM TIME
+003330     MOVE SPACE TO AL-INPUT-DATA
+003340     MOVE SC-STUDENT-ID TO AL-INPUT-DATA
+003350     MOVE "Invalid city code entered" TO AL-REJECT-REASON
+003360     IF AUDIT-LOG-FILE-OK
+003370        WRITE AUDIT-LOG-REC
+003380     END-IF
+003390     .
+003400 2110-EXIT.
+003410     EXIT.
+
+003420 2200-APPLY-SURCHARGE.
+003430     SET WS-RATE-IDX TO CITY-CODE
+003440     MOVE WS-TAB-CITY-NAME (WS-RATE-IDX) TO DL-CITY-NAME
+
+003450     IF UNIVERSITY-CITY
+003460        MULTIPLY WS-BASE-RENT-AMOUNT BY WS-TAB-SURCHARGE-RATE
+003470            (WS-RATE-IDX) GIVING WS-SURCHARGE-AMOUNT
+003480            ROUNDED
+003490     ELSE
+003500        MOVE ZERO TO WS-SURCHARGE-AMOUNT
+003510     END-IF
+
+003520     MOVE SC-STUDENT-ID TO DL-STUDENT-ID
+003530     MOVE WS-SURCHARGE-AMOUNT TO DL-SURCHARGE
+003540     MOVE WS-DETAIL-LINE TO SURCHARGE-REPORT-LINE
+003550     WRITE SURCHARGE-REPORT-LINE
+
+003560     SET WS-SUB-IDX TO CITY-CODE
+003570     ADD WS-SURCHARGE-AMOUNT TO WS-CITY-SUBTOTAL-AMT (WS-SUB-IDX)
+003580     ADD WS-SURCHARGE-AMOUNT TO WS-GRAND-TOTAL
+003590     .
+003600 2200-EXIT.
+003610     EXIT.
+
+003620 3000-PRINT-SUBTOTALS.
+003630     PERFORM 3100-PRINT-ONE-SUBTOTAL THRU 3100-EXIT
+003640         VARYING WS-SUB-IDX FROM 1 BY 1
+003650         UNTIL WS-SUB-IDX > 6
+
+003660     MOVE WS-GRAND-TOTAL TO GT-TOTAL
+003670     MOVE WS-GRANDTOTAL-LINE TO SURCHARGE-REPORT-LINE
+003680     WRITE SURCHARGE-REPORT-LINE
+
+003690     PERFORM 3200-CHECK-CONTROL-TOTALS THRU 3200-EXIT
+003700     MOVE WS-CONTROL-TOTAL-LINE TO SURCHARGE-REPORT-LINE
+003710     WRITE SURCHARGE-REPORT-LINE
+003720     .
+003730 3000-EXIT.
+003740     EXIT.
+
+003750 3200-CHECK-CONTROL-TOTALS.
+003760     IF WS-STUDENT-COUNT = WS-EXPECTED-COUNT
+003770        AND WS-HASH-TOTAL = WS-EXPECTED-HASH
+003780        MOVE "BALANCED" TO CL-STATUS
+003790     ELSE
+003800        MOVE "**OUT OF BALANCE**" TO CL-STATUS
+003810        SET RUN-IS-OUT-OF-BALANCE TO TRUE
+003820        DISPLAY "CONTROL3B - RUN IS OUT OF BALANCE - "
+003830            "EXPECTED COUNT " WS-EXPECTED-COUNT
+003840            " ACTUAL COUNT " WS-STUDENT-COUNT
+003850        DISPLAY "CONTROL3B - EXPECTED HASH " WS-EXPECTED-HASH
+003860            " ACTUAL HASH " WS-HASH-TOTAL
+003870        PERFORM 3210-LOG-OUT-OF-BALANCE THRU 3210-EXIT
+003880     END-IF
+003890     .
+003900 3200-EXIT.
+003910     EXIT.
+
+003920 3210-LOG-OUT-OF-BALANCE.
+003930     MOVE "CONTROL3B" TO AL-PROGRAM-ID
+003940     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+003950     ACCEPT AL-TIME-LOGGED FROM TIME
+003960     MOVE "CONTROL TOTALS" TO AL-INPUT-DATA
+003970     MOVE "Run out of balance against trailer"
+003980         TO AL-REJECT-REASON
+003990     IF AUDIT-LOG-FILE-OK
+004000        WRITE AUDIT-LOG-REC
+004010     END-IF
+004020     .
+004030 3210-EXIT.
+004040     EXIT.
+
+004050 3100-PRINT-ONE-SUBTOTAL.
+004060     IF WS-CITY-SUBTOTAL-AMT (WS-SUB-IDX) > ZERO
+004070        SET WS-RATE-IDX TO WS-SUB-IDX
+004080        MOVE WS-TAB-CITY-NAME (WS-RATE-IDX) TO ST-CITY-NAME
+004090        MOVE WS-CITY-SUBTOTAL-AMT (WS-SUB-IDX) TO ST-SUBTOTAL
+004100        MOVE WS-SUBTOTAL-LINE TO SURCHARGE-REPORT-LINE
+004110        WRITE SURCHARGE-REPORT-LINE
+004120     END-IF
+004130     .
+004140 3100-EXIT.
+004150     EXIT.
+
+004160 8000-TERMINATE.
+004170     CLOSE STUDENT-CITY-FILE
+004180     CLOSE SURCHARGE-REPORT
+004190     CLOSE AUDIT-LOG-FILE
+004200     IF SC-FILE-OK
+004210        PERFORM 8600-CLEAR-CHECKPOINT THRU 8600-EXIT
+004220     END-IF
+004230     DISPLAY "CONTROL3B - STUDENTS PROCESSED: " WS-STUDENT-COUNT
+004240     DISPLAY "CONTROL3B - REJECTED CITY CODES: " WS-REJECT-COUNT
+004250     .
+004260 8000-EXIT.
+004270     EXIT.
+
+004280 8500-WRITE-CHECKPOINT.
+004290     OPEN OUTPUT CHECKPOINT-FILE
+004300     MOVE "CONTROL3B" TO CK-PROGRAM-ID
+004310     MOVE WS-STUDENT-COUNT TO CK-RECORD-COUNT
+004320     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+004330     MOVE WS-GRAND-TOTAL TO CK-GRAND-TOTAL
+004340     MOVE WS-CITY-SUBTOTALS TO CK-CITY-SUBTOTALS
+004350     WRITE CHECKPOINT-REC
+004360     CLOSE CHECKPOINT-FILE
+004370     .
+004380 8500-EXIT.
+004390     EXIT.
+
+004400 8600-CLEAR-CHECKPOINT.
+004410*    A CLEAN END OF RUN LEAVES AN EMPTY CHECKPOINT FILE SO THE
+004420*    NEXT RUN STARTS FROM THE FRONT INSTEAD OF RESTARTING.
+004430     OPEN OUTPUT CHECKPOINT-FILE
+004440     CLOSE CHECKPOINT-FILE
+004450     .
+004460 8600-EXIT.
+004470     EXIT.
