@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL3C.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - HOUSING OFFICE.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  UNIVERSITY-CITY HEADCOUNT AND PERCENTAGE   *
+000200*                REPORT.  READS THE STUDENT-FILE PRODUCED   *
+000210*                BY ADMISSIONS AND AGGREGATES IT BY THE     *
+000220*                SAME CITY-CODE AND UNIVERSITY-CITY 88-     *
+000230*                LEVELS ALREADY USED BY CONTROL3/CONTROL3B, *
+000240*                SO THE HOUSING OFFICE NO LONGER HAS TO     *
+000250*                HAND-TALLY THE ACCOMMODATION-PLANNING      *
+000260*                SUBMISSION EVERY YEAR.                     *
+000270*----------------------------------------------------------*
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT STUDENT-FILE ASSIGN TO "STUDENTF"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS FS-STUDENT.
+
+000370     SELECT HEADCOUNT-REPORT ASSIGN TO "UNIVRPT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS FS-HEADCOUNT-REPORT.
+
+000400     SELECT CITY-RATE-FILE ASSIGN TO "CITYRATE"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS SEQUENTIAL
+000430         RECORD KEY IS CR-KEY
+000440         FILE STATUS IS FS-CITY-RATE.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  STUDENT-FILE
+000480     RECORDING MODE IS F.
+000490 01  STUDENT-REC.
+000500     05  SF-STUDENT-ID          PIC X(07).
+000510     05  SF-CITY-CODE           PIC 9(01).
+000520     05  FILLER                 PIC X(72).
+
+000530 FD  HEADCOUNT-REPORT
+000540     RECORDING MODE IS F.
+000550 01  HEADCOUNT-REPORT-LINE      PIC X(80).
+
+000560 FD  CITY-RATE-FILE.
+000570 COPY CITYRATE.
+
+000580 WORKING-STORAGE SECTION.
+000590 01  WS-FILE-STATUSES.
+000600     05  FS-STUDENT             PIC X(02) VALUE ZERO.
+000610         88  SF-FILE-OK             VALUE "00".
+000620         88  SF-FILE-EOF            VALUE "10".
+000630     05  FS-HEADCOUNT-REPORT    PIC X(02) VALUE ZERO.
+000640     05  FS-CITY-RATE           PIC X(02) VALUE ZERO.
+000650         88  CITY-RATE-FILE-OK      VALUE "00".
+000660         88  CITY-RATE-FILE-EOF     VALUE "10".
+
+000670 01  WS-SWITCHES.
+000680     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000690         88  END-OF-STUDENT-FILE    VALUE "Y".
+
+000700 COPY CITYTAB.
+000710 COPY COUNTRYTAB.
+
+000720 01  WS-CITY-HEADCOUNT-TABLE.
+000730     05  WS-CITY-HEADCOUNT-ENTRY OCCURS 6 TIMES
+000740                                 INDEXED BY WS-CITY-IDX.
+000750         10  WS-TAB-CITY-NAME       PIC X(15).
+000760         10  WS-TAB-HEADCOUNT       PIC 9(05) COMP VALUE ZERO.
+000770         10  WS-TAB-PERCENT         PIC 9(03)V99 VALUE ZERO.
+
+000780 01  WS-REPORT-TOTALS.
+000790     05  WS-TOTAL-STUDENTS      PIC 9(05) COMP VALUE ZERO.
+000800     05  WS-UNIV-HEADCOUNT      PIC 9(05) COMP VALUE ZERO.
+000810     05  WS-UNIV-PERCENT        PIC 9(03)V99 VALUE ZERO.
+000820     05  WS-REJECT-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+000830 01  WS-REPORT-LINES.
+000840     05  WS-HEADING-1.
+000850         10  FILLER             PIC X(32) VALUE
+000860             "UNIVERSITY-CITY HEADCOUNT REPORT".
+000870         10  FILLER             PIC X(48) VALUE SPACE.
+000880     05  WS-HEADING-2.
+000890         10  FILLER             PIC X(15) VALUE "CITY".
+000900         10  FILLER             PIC X(05) VALUE SPACE.
+000910         10  FILLER             PIC X(09) VALUE "HEADCOUNT".
+000920         10  FILLER             PIC X(05) VALUE SPACE.
+000930         10  FILLER             PIC X(07) VALUE "PERCENT".
+000940         10  FILLER             PIC X(39) VALUE SPACE.
+000950     05  WS-DETAIL-LINE.
+000960         10  DL-CITY-NAME       PIC X(15).
+000970         10  FILLER             PIC X(05) VALUE SPACE.
+000980         10  DL-HEADCOUNT       PIC ZZ,ZZ9.
+000990         10  FILLER             PIC X(04) VALUE SPACE.
+001000         10  DL-PERCENT         PIC ZZ9.99.
+001010         10  FILLER             PIC X(01) VALUE "%".
+001020         10  FILLER             PIC X(38) VALUE SPACE.
+001030     05  WS-UNIV-TOTAL-LINE.
+001040         10  FILLER             PIC X(20) VALUE
+001050             "UNIVERSITY CITIES -".
+001060         10  UT-HEADCOUNT       PIC ZZ,ZZ9.
+001070         10  FILLER             PIC X(04) VALUE SPACE.
+001080         10  UT-PERCENT         PIC ZZ9.99.
+001090         10  FILLER             PIC X(01) VALUE "%".
+001100         10  FILLER             PIC X(33) VALUE SPACE.
+001110     05  WS-GRAND-TOTAL-LINE.
+001120         10  FILLER             PIC X(20) VALUE
+001130             "TOTAL STUDENTS -".
+001140         10  GT-HEADCOUNT       PIC ZZ,ZZ9.
+001150         10  FILLER             PIC X(44) VALUE SPACE.
+001160     05  WS-EXCEPTION-LINE.
+001170         10  FILLER             PIC X(07) VALUE "**REJ**".
+001180         10  FILLER             PIC X(03) VALUE SPACE.
+001190         10  EL-STUDENT-ID      PIC X(07).
+001200         10  FILLER             PIC X(03) VALUE SPACE.
+001210         10  FILLER             PIC X(20) VALUE
+001220             "INVALID CITY CODE".
+001230         10  FILLER             PIC X(40) VALUE SPACE.
+
+001240 PROCEDURE DIVISION.
+001250 0000-MAINLINE.
+001260     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001270     PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+001280         UNTIL END-OF-STUDENT-FILE
+001290     PERFORM 7000-PRODUCE-REPORT THRU 7000-EXIT
+001300     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001310     GOBACK
+001320     .
+
+001330 1000-INITIALIZE.
+001340     OPEN INPUT STUDENT-FILE
+001350     IF NOT SF-FILE-OK
+001360        DISPLAY "CONTROL3C - UNABLE TO OPEN STUDENT-FILE"
+001370        MOVE "Y" TO WS-EOF-SWITCH
+001380     END-IF
+001390     OPEN OUTPUT HEADCOUNT-REPORT
+001400     IF FS-HEADCOUNT-REPORT NOT = "00"
+001410        DISPLAY "CONTROL3C - UNABLE TO OPEN HEADCOUNT-REPORT"
+001420     END-IF
+001430     PERFORM 1100-LOAD-CITY-NAME-TABLE THRU 1100-EXIT
+001440     IF NOT END-OF-STUDENT-FILE
+001450        PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+001460     END-IF
+001470     .
+001480 1000-EXIT.
+001490     EXIT.
+
+001500 1100-LOAD-CITY-NAME-TABLE.
+001510     OPEN INPUT CITY-RATE-FILE
+001520     IF NOT CITY-RATE-FILE-OK
+001530        DISPLAY "CONTROL3C - UNABLE TO OPEN CITY-RATE-FILE"
+001540     ELSE
+001550        PERFORM 1110-LOAD-ONE-CITY-NAME THRU 1110-EXIT
+001560            UNTIL CITY-RATE-FILE-EOF
+001570        CLOSE CITY-RATE-FILE
+001580     END-IF
+001590     .
+001600 1100-EXIT.
+001610     EXIT.
+
+001620 1110-LOAD-ONE-CITY-NAME.
+001630     READ CITY-RATE-FILE NEXT RECORD
+001640         AT END
+001650             SET CITY-RATE-FILE-EOF TO TRUE
+001660         NOT AT END
+001670             MOVE CR-COUNTRY-CODE TO COUNTRY-CODE
+001680             IF COUNTRY-IS-IRELAND
+001690                SET WS-CITY-IDX TO CR-CITY-CODE
+001700                MOVE CR-CITY-NAME
+001710                    TO WS-TAB-CITY-NAME (WS-CITY-IDX)
+001720             END-IF
+001730     END-READ
+001740     .
+001750 1110-EXIT.
+001760     EXIT.
+
+001770 1900-READ-STUDENT.
+001780     READ STUDENT-FILE
+001790         AT END
+001800             SET END-OF-STUDENT-FILE TO TRUE
+001810     END-READ
+001820     .
+001830 1900-EXIT.
+001840     EXIT.
+
+001850 2000-PROCESS-STUDENTS.
+001860     MOVE SF-CITY-CODE TO CITY-CODE
+001870     IF CITY-CODE-NOT-VALID
+001880        PERFORM 2100-REJECT-STUDENT THRU 2100-EXIT
+001890     ELSE
+001900        PERFORM 2200-TALLY-STUDENT THRU 2200-EXIT
+001910     END-IF
+001920     PERFORM 1900-READ-STUDENT THRU 1900-EXIT
+001930     .
+001940 2000-EXIT.
+001950     EXIT.
+
+001960 2100-REJECT-STUDENT.
+001970     ADD 1 TO WS-REJECT-COUNT
+001980     MOVE SF-STUDENT-ID TO EL-STUDENT-ID
+001990     MOVE WS-EXCEPTION-LINE TO HEADCOUNT-REPORT-LINE
+002000     WRITE HEADCOUNT-REPORT-LINE
+002010     .
+002020 2100-EXIT.
+002030     EXIT.
+
+002040 2200-TALLY-STUDENT.
+002050     SET WS-CITY-IDX TO CITY-CODE
+002060     ADD 1 TO WS-TAB-HEADCOUNT (WS-CITY-IDX)
+002070     ADD 1 TO WS-TOTAL-STUDENTS
+002080     IF UNIVERSITY-CITY
+002090        ADD 1 TO WS-UNIV-HEADCOUNT
+002100     END-IF
+002110     .
+002120 2200-EXIT.
+002130     EXIT.
+
+002140 7000-PRODUCE-REPORT.
+002150     MOVE WS-HEADING-1 TO HEADCOUNT-REPORT-LINE
+002160     WRITE HEADCOUNT-REPORT-LINE
+002170     MOVE WS-HEADING-2 TO HEADCOUNT-REPORT-LINE
+002180     WRITE HEADCOUNT-REPORT-LINE
+002190     PERFORM 7100-CALC-PERCENTAGES THRU 7100-EXIT
+002200     PERFORM 7200-PRINT-ONE-CITY THRU 7200-EXIT
+002210         VARYING WS-CITY-IDX FROM 1 BY 1
+002220         UNTIL WS-CITY-IDX > 6
+002230     PERFORM 7300-PRINT-TOTALS THRU 7300-EXIT
+002240     .
+002250 7000-EXIT.
+002260     EXIT.
+
+002270 7100-CALC-PERCENTAGES.
+002280     IF WS-TOTAL-STUDENTS > ZERO
+002290        PERFORM 7110-CALC-ONE-PERCENTAGE THRU 7110-EXIT
+002300            VARYING WS-CITY-IDX FROM 1 BY 1
+002310            UNTIL WS-CITY-IDX > 6
+002320        COMPUTE WS-UNIV-PERCENT ROUNDED =
+002330            (WS-UNIV-HEADCOUNT / WS-TOTAL-STUDENTS) * 100
+002340     ELSE
+002350        MOVE ZERO TO WS-UNIV-PERCENT
+002360     END-IF
+002370     .
+002380 7100-EXIT.
+002390     EXIT.
+
+002400 7110-CALC-ONE-PERCENTAGE.
+002410     COMPUTE WS-TAB-PERCENT (WS-CITY-IDX) ROUNDED =
+002420         (WS-TAB-HEADCOUNT (WS-CITY-IDX) / WS-TOTAL-STUDENTS)
+002430             * 100
+002440     .
+002450 7110-EXIT.
+002460     EXIT.
+
+002470 7200-PRINT-ONE-CITY.
+002480     MOVE WS-TAB-CITY-NAME (WS-CITY-IDX) TO DL-CITY-NAME
+002490     MOVE WS-TAB-HEADCOUNT (WS-CITY-IDX) TO DL-HEADCOUNT
+002500     MOVE WS-TAB-PERCENT (WS-CITY-IDX) TO DL-PERCENT
+002510     MOVE WS-DETAIL-LINE TO HEADCOUNT-REPORT-LINE
+002520     WRITE HEADCOUNT-REPORT-LINE
+002530     .
+002540 7200-EXIT.
+002550     EXIT.
+
+002560 7300-PRINT-TOTALS.
+002570     MOVE WS-UNIV-HEADCOUNT TO UT-HEADCOUNT
+002580     MOVE WS-UNIV-PERCENT TO UT-PERCENT
+002590     MOVE WS-UNIV-TOTAL-LINE TO HEADCOUNT-REPORT-LINE
+002600     WRITE HEADCOUNT-REPORT-LINE
+002610     MOVE WS-TOTAL-STUDENTS TO GT-HEADCOUNT
+002620     MOVE WS-GRAND-TOTAL-LINE TO HEADCOUNT-REPORT-LINE
+002630     WRITE HEADCOUNT-REPORT-LINE
+002640     .
+002650 7300-EXIT.
+002660     EXIT.
+
+002670 8000-TERMINATE.
+002680     CLOSE STUDENT-FILE
+002690     CLOSE HEADCOUNT-REPORT
+002700     DISPLAY "CONTROL3C - STUDENTS PROCESSED - "
+002710         WS-TOTAL-STUDENTS
+002720     DISPLAY "CONTROL3C - STUDENTS REJECTED  - "
+002730         WS-REJECT-COUNT
+002740     .
+002750 8000-EXIT.
+002760     EXIT.
