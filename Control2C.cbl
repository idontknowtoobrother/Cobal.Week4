@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL2C.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - ASSET MANAGEMENT.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  BATCH HEX-CODE VALIDATION PASS.  READS THE *
+000200*                DEVICE-CODE-FILE COMING OFF THE ASSET-     *
+000210*                MANAGEMENT FEED AND RUNS EACH HEX CODE      *
+000220*                THROUGH THE SAME HEX-NUMBER CLASS TEST AS   *
+000230*                CONTROL2, WRITING EVERY CODE THAT FAILS IT  *
+000240*                TO A DEVICE CODE EXCEPTION REPORT AND TO    *
+000250*                THE SHARED AUDIT-LOG-FILE, SO BAD CODES ARE *
+000260*                CAUGHT BEFORE THE FEED LOADS.               *
+000270*----------------------------------------------------------*
+
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+000320 SPECIAL-NAMES.
+000330 COPY CLASSDEF.
+
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT DEVICE-CODE-FILE ASSIGN TO "DEVCODEF"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS FS-DEVICE-CODE.
+
+000390     SELECT DEVCODE-REPORT ASSIGN TO "DEVCDRPT"
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS FS-DEVCODE-REPORT.
+
+000420     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS FS-AUDIT-LOG.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  DEVICE-CODE-FILE
+000480     RECORDING MODE IS F.
+000490 COPY DEVCODE.
+
+000500 FD  DEVCODE-REPORT
+000510     RECORDING MODE IS F.
+000520 01  DEVCODE-REPORT-LINE        PIC X(80).
+
+000530 FD  AUDIT-LOG-FILE
+000540     RECORDING MODE IS F.
+000550 COPY AUDITREC.
+
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-FILE-STATUSES.
+000580     05  FS-DEVICE-CODE         PIC X(02) VALUE ZERO.
+000590         88  DEVICE-CODE-FILE-OK    VALUE "00".
+000600         88  DEVICE-CODE-FILE-EOF   VALUE "10".
+000610     05  FS-DEVCODE-REPORT      PIC X(02) VALUE ZERO.
+000620     05  FS-AUDIT-LOG           PIC X(02) VALUE ZERO.
+000630         88  AUDIT-LOG-FILE-OK      VALUE "00".
+
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000660         88  END-OF-DEVICE-CODE-FILE    VALUE "Y".
+
+000670 01  WS-COUNTS.
+000680     05  WS-CODE-COUNT          PIC 9(05) COMP VALUE ZERO.
+000690     05  WS-BADCODE-COUNT       PIC 9(05) COMP VALUE ZERO.
+
+000700 01  WS-REPORT-LINES.
+000710     05  WS-HEADING-1.
+000720         10  FILLER             PIC X(29) VALUE
+000730             "DEVICE CODE EXCEPTION REPORT".
+000740         10  FILLER             PIC X(51) VALUE SPACE.
+000750     05  WS-EXCEPTION-LINE.
+000760         10  EL-DEVICE-ID       PIC X(07).
+000770         10  FILLER             PIC X(03) VALUE SPACE.
+000780         10  EL-HEX-CODE        PIC X(04).
+000790         10  FILLER             PIC X(03) VALUE SPACE.
+000800         10  EL-REASON          PIC X(40).
+000810         10  FILLER             PIC X(23) VALUE SPACE.
+000820     05  WS-TRAILER-LINE.
+000830         10  FILLER             PIC X(16) VALUE
+000840             "CODES PROCESSED-".
+000850         10  TL-CODE-COUNT      PIC ZZZZ9.
+000860         10  FILLER             PIC X(05) VALUE SPACE.
+000870         10  FILLER             PIC X(11) VALUE
+000880             "BAD CODES-".
+000890         10  TL-BADCODE-COUNT   PIC ZZZZ9.
+000900         10  FILLER             PIC X(37) VALUE SPACE.
+
+000910 PROCEDURE DIVISION.
+
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000940     PERFORM 2000-CHECK-ONE-CODE THRU 2000-EXIT
+000950         UNTIL END-OF-DEVICE-CODE-FILE
+000960     PERFORM 3000-PRINT-TRAILER THRU 3000-EXIT
+000970     PERFORM 8000-TERMINATE THRU 8000-EXIT
+000980     GOBACK
+000990     .
+
+001000 1000-INITIALIZE.
+001010     OPEN INPUT DEVICE-CODE-FILE
+001020     IF NOT DEVICE-CODE-FILE-OK
+001030        DISPLAY "CONTROL2C - UNABLE TO OPEN DEVICE-CODE-FILE"
+001040        MOVE "Y" TO WS-EOF-SWITCH
+001050     END-IF
+
+001060     OPEN OUTPUT DEVCODE-REPORT
+001070     MOVE WS-HEADING-1 TO DEVCODE-REPORT-LINE
+001080     WRITE DEVCODE-REPORT-LINE
+
+001090     OPEN EXTEND AUDIT-LOG-FILE
+001100     IF NOT AUDIT-LOG-FILE-OK
+001110        DISPLAY "CONTROL2C - UNABLE TO OPEN AUDIT-LOG-FILE"
+001120     END-IF
+
+001130     IF NOT END-OF-DEVICE-CODE-FILE
+001140        PERFORM 1100-READ-DEVICE-CODE THRU 1100-EXIT
+001150     END-IF
+001160     .
+001170 1000-EXIT.
+001180     EXIT.
+
+001190 1100-READ-DEVICE-CODE.
+001200     READ DEVICE-CODE-FILE
+001210         AT END
+001220             MOVE "Y" TO WS-EOF-SWITCH
+001230     END-READ
+001240     .
+001250 1100-EXIT.
+001260     EXIT.
+
+001270 2000-CHECK-ONE-CODE.
+001280     ADD 1 TO WS-CODE-COUNT
+
+001290     IF DC-HEX-CODE IS NOT HEX-NUMBER
+001300        MOVE "Contains chars other than 0-9 or A-F"
+001310            TO EL-REASON
+001320        PERFORM 2100-REJECT-CODE THRU 2100-EXIT
+001330     END-IF
+
+001340     PERFORM 1100-READ-DEVICE-CODE THRU 1100-EXIT
+001350     .
+001360 2000-EXIT.
+001370     EXIT.
+
+001380 2100-REJECT-CODE.
+001390     ADD 1 TO WS-BADCODE-COUNT
+001400     MOVE DC-DEVICE-ID TO EL-DEVICE-ID
+001410     MOVE DC-HEX-CODE TO EL-HEX-CODE
+001420     MOVE WS-EXCEPTION-LINE TO DEVCODE-REPORT-LINE
+001430     WRITE DEVCODE-REPORT-LINE
+001440     PERFORM 2110-LOG-REJECTION THRU 2110-EXIT
+001450     .
+001460 2100-EXIT.
+001470     EXIT.
+
+001480 2110-LOG-REJECTION.
+001490     MOVE "CONTROL2C" TO AL-PROGRAM-ID
+001500     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+001510     ACCEPT AL-TIME-LOGGED FROM TIME
+001520     MOVE SPACE TO AL-INPUT-DATA
+001530     MOVE DC-DEVICE-ID TO AL-INPUT-DATA
+001540     MOVE EL-REASON TO AL-REJECT-REASON
+001550     IF AUDIT-LOG-FILE-OK
+001560        WRITE AUDIT-LOG-REC
+001570     END-IF
+001580     .
+001590 2110-EXIT.
+001600     EXIT.
+
+001610 3000-PRINT-TRAILER.
+001620     MOVE WS-CODE-COUNT TO TL-CODE-COUNT
+001630     MOVE WS-BADCODE-COUNT TO TL-BADCODE-COUNT
+001640     MOVE WS-TRAILER-LINE TO DEVCODE-REPORT-LINE
+001650     WRITE DEVCODE-REPORT-LINE
+001660     .
+001670 3000-EXIT.
+001680     EXIT.
+
+001690 8000-TERMINATE.
+001700     CLOSE DEVICE-CODE-FILE
+001710     CLOSE DEVCODE-REPORT
+001720     CLOSE AUDIT-LOG-FILE
+001730     DISPLAY "CONTROL2C - CODES PROCESSED: " WS-CODE-COUNT
+001740     DISPLAY "CONTROL2C - BAD CODES FOUND: " WS-BADCODE-COUNT
+001750     .
+001760 8000-EXIT.
+001770     EXIT.
