@@ -0,0 +1,560 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONTROL8.
+000120 AUTHOR. 62160246.
+000130 INSTALLATION. STUDENT RECORDS SYSTEM - REGISTRAR.
+000140 DATE-WRITTEN. 08/08/26.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                    *
+000180*  --------------------------------------------------------*
+000190*  08/08/26  JH  COMBINED NIGHTLY INTAKE VALIDATION DRIVER. *
+000200*                READS THE STUDENT-INTAKE FILE AND RUNS     *
+000210*                THE NAME, CITY AND DATE CHECKS THAT         *
+000220*                CONTROL2, CONTROL3 AND CONTROL5 EACH RUN     *
+000230*                SEPARATELY, WRITING EVERY FAILURE TO ONE     *
+000240*                INTAKE EXCEPTION REPORT AND TO THE SHARED     *
+000250*                AUDIT-LOG-FILE.                               *
+000260*  08/08/26  JH  RUN NOW CHECKPOINTS EVERY 25 INTAKES AND     *
+000270*                RESTARTS FROM THE LAST CHECKPOINT ON A NEW   *
+000280*                RUN INSTEAD OF FROM THE FRONT OF THE FILE,   *
+000290*                THE SAME AS CONTROL3B.                       *
+000300*  08/08/26  JH  STUDENT-INTAKE NOW ENDS WITH A CONTROL-TOTAL  *
+000310*                TRAILER RECORD.  THE RUN ACCUMULATES ITS OWN  *
+000320*                RECORD COUNT AND HASH TOTAL AS IT READS AND   *
+000330*                COMPARES THEM TO THE TRAILER, FLAGGING AN     *
+000340*                OUT-OF-BALANCE RUN ON THE EXCEPTION REPORT.   *
+000350*  08/08/26  JH  2340-CHECK-YEAR-PASSED NO LONGER REJECTS ON   *
+000360*                THE YEAR ALONE.  IT NOW COMPARES AGAINST THE  *
+000370*                REAL SYSTEM DATE WITH THE SAME CONFIGURABLE   *
+000380*                GRACE PERIOD (GRACE-PARM-FILE) CONTROL5 USES, *
+000390*                SO THE TWO PROGRAMS CANNOT DISAGREE ON THE    *
+000400*                SAME INTAKE DATE.                             *
+000410*----------------------------------------------------------*
+
+000420 ENVIRONMENT DIVISION.
+000430 CONFIGURATION SECTION.
+000440 SOURCE-COMPUTER. IBM-370.
+000450 OBJECT-COMPUTER. IBM-370.
+000460 SPECIAL-NAMES.
+000470 COPY CLASSDEF.
+
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT STUDENT-INTAKE ASSIGN TO "STUINTAK"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS FS-STUDENT-INTAKE.
+
+000530     SELECT INTAKE-EXCEPTION-RPT ASSIGN TO "INTKEXRP"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS FS-INTAKE-RPT.
+
+000560     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS FS-AUDIT-LOG.
+
+000590     SELECT CHECKPOINT-FILE ASSIGN TO "CTL8CKP"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS FS-CHECKPOINT.
+
+000620     SELECT GRACE-PARM-FILE ASSIGN TO "GRACEPRM"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS FS-GRACE-PARM.
+
+000650 DATA DIVISION.
+000660 FILE SECTION.
+000670 FD  STUDENT-INTAKE
+000680     RECORDING MODE IS F.
+000690 COPY INTAKREC.
+000700 COPY CTLTOT.
+
+000710 FD  INTAKE-EXCEPTION-RPT
+000720     RECORDING MODE IS F.
+000730 01  INTAKE-EXCEPTION-LINE      PIC X(80).
+
+000740 FD  AUDIT-LOG-FILE
+000750     RECORDING MODE IS F.
+000760 COPY AUDITREC.
+
+000770 FD  CHECKPOINT-FILE
+000780     RECORDING MODE IS F.
+000790 COPY CKPTREC.
+
+000800 FD  GRACE-PARM-FILE
+000810     RECORDING MODE IS F.
+000820 COPY GRACEPRM.
+
+000830 WORKING-STORAGE SECTION.
+000840 COPY CITYTAB.
+
+000850 01  WS-FILE-STATUSES.
+000860     05  FS-STUDENT-INTAKE      PIC X(02) VALUE ZERO.
+000870         88  INTAKE-FILE-OK         VALUE "00".
+000880         88  INTAKE-FILE-EOF        VALUE "10".
+000890     05  FS-INTAKE-RPT          PIC X(02) VALUE ZERO.
+000900     05  FS-AUDIT-LOG           PIC X(02) VALUE ZERO.
+000910         88  AUDIT-LOG-FILE-OK      VALUE "00".
+000920     05  FS-CHECKPOINT          PIC X(02) VALUE ZERO.
+000930         88  CHECKPOINT-FILE-OK     VALUE "00".
+000940     05  FS-GRACE-PARM          PIC X(02) VALUE ZERO.
+000950         88  GRACE-PARM-FILE-OK     VALUE "00".
+
+000960 01  WS-GRACE-PERIOD-DAYS       PIC 9(03) VALUE ZERO.
+
+000970 01  WS-SWITCHES.
+000980     05  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+000990         88  END-OF-STUDENT-INTAKE  VALUE "Y".
+001000     05  WS-REJECT-SWITCH       PIC X(01) VALUE "N".
+001010         88  INTAKE-REJECTED        VALUE "Y".
+001020     05  WS-BALANCE-SWITCH      PIC X(01) VALUE "N".
+001030         88  RUN-IS-OUT-OF-BALANCE      VALUE "Y".
+
+001040 01  WS-COUNTS.
+001050     05  WS-INTAKE-COUNT        PIC 9(05) COMP VALUE ZERO.
+001060     05  WS-REJECT-COUNT        PIC 9(05) COMP VALUE ZERO.
+
+001070 01  WS-CONTROL-TOTALS.
+001080     05  WS-HASH-TOTAL          PIC 9(11) VALUE ZERO.
+001090     05  WS-EXPECTED-COUNT      PIC 9(07) VALUE ZERO.
+001100     05  WS-EXPECTED-HASH       PIC 9(11) VALUE ZERO.
+
+001110 01  WS-CHECKPOINT-CONTROL.
+001120     05  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 25.
+001130     05  WS-RESTART-COUNT        PIC 9(07) COMP VALUE ZERO.
+001140     05  WS-SKIP-IDX             PIC 9(07) COMP VALUE ZERO.
+001150     05  WS-CHECKPOINT-REMAINDER PIC 9(05) COMP VALUE ZERO.
+001160     05  WS-CHECKPOINT-QUOTIENT  PIC 9(05) COMP VALUE ZERO.
+
+001170 01  WS-REASON                  PIC X(30) VALUE SPACE.
+
+001180 01  WS-DATE-WORK.
+001190     05  WS-YEAR                 PIC 9(04) VALUE ZERO.
+001200     05  WS-MONTH                PIC 9(02) VALUE ZERO.
+001210     05  WS-DAY                  PIC 9(02) VALUE ZERO.
+
+001220 01  WS-SYSTEM-DATE.
+001230     05  WS-SYSTEM-YEAR          PIC 9(04).
+001240     05  WS-SYSTEM-MONTH         PIC 9(02).
+001250     05  WS-SYSTEM-DAY           PIC 9(02).
+001260 01  WS-SYSTEM-CCYYMMDD REDEFINES WS-SYSTEM-DATE
+001270                                 PIC 9(08).
+
+001280 01  WS-TERM-DATES.
+001290     05  WS-DATE-CCYYMMDD        PIC 9(08) VALUE ZERO.
+001300     05  WS-DAYS-PAST-DATE       PIC S9(05) VALUE ZERO.
+
+001310 01  WS-DAYS-IN-MONTH-TABLE.
+001320     05  FILLER                  PIC 9(02) VALUE 31.
+001330     05  FILLER                  PIC 9(02) VALUE 28.
+001340     05  FILLER                  PIC 9(02) VALUE 31.
+001350     05  FILLER                  PIC 9(02) VALUE 30.
+001360     05  FILLER                  PIC 9(02) VALUE 31.
+001370     05  FILLER                  PIC 9(02) VALUE 30.
+001380     05  FILLER                  PIC 9(02) VALUE 31.
+001390     05  FILLER                  PIC 9(02) VALUE 31.
+001400     05  FILLER                  PIC 9(02) VALUE 30.
+001410     05  FILLER                  PIC 9(02) VALUE 31.
+001420     05  FILLER                  PIC 9(02) VALUE 30.
+001430     05  FILLER                  PIC 9(02) VALUE 31.
+001440 01  WS-DAYS-IN-MONTH-TABLE-R REDEFINES WS-DAYS-IN-MONTH-TABLE.
+001450     05  WS-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES
+001460                                  INDEXED BY WS-MONTH-IDX.
+
+001470 01  WS-MAX-DAY-THIS-MONTH       PIC 9(02) VALUE ZERO.
+
+001480 01  WS-LEAP-YEAR-SWITCH         PIC X(01) VALUE "N".
+001490     88  IS-LEAP-YEAR                VALUE "Y".
+
+001500 01  WS-DIVIDE-FIGURES.
+001510     05  WS-DIVIDE-RESULT        PIC 9(04) VALUE ZERO.
+001520     05  WS-DIVIDE-REMAINDER     PIC 9(04) VALUE ZERO.
+
+001530 01  WS-REPORT-LINES.
+001540     05  WS-HEADING-1.
+001550         10  FILLER             PIC X(23) VALUE
+001560             "INTAKE EXCEPTION REPORT".
+001570         10  FILLER             PIC X(57) VALUE SPACE.
+001580     05  WS-EXCEPTION-LINE.
+001590         10  EL-STUDENT-ID      PIC X(07).
+001600         10  FILLER             PIC X(03) VALUE SPACE.
+001610         10  EL-STUDENT-NAME    PIC X(30).
+001620         10  FILLER             PIC X(03) VALUE SPACE.
+001630         10  EL-REASON          PIC X(30).
+001640         10  FILLER             PIC X(07) VALUE SPACE.
+001650     05  WS-TRAILER-LINE.
+001660         10  FILLER             PIC X(18) VALUE
+001670             "INTAKES PROCESSED-".
+001680         10  TL-INTAKE-COUNT    PIC ZZZZ9.
+001690         10  FILLER             PIC X(05) VALUE SPACE.
+001700         10  FILLER             PIC X(09) VALUE
+001710             "REJECTED-".
+001720         10  TL-REJECT-COUNT    PIC ZZZZ9.
+001730         10  FILLER             PIC X(35) VALUE SPACE.
+001740     05  WS-CONTROL-TOTAL-LINE.
+001750         10  FILLER             PIC X(16) VALUE
+001760             "CONTROL TOTALS -".
+001770         10  CL-STATUS          PIC X(18) VALUE SPACE.
+001780         10  FILLER             PIC X(46) VALUE SPACE.
+
+001790 PROCEDURE DIVISION.
+
+001800 0000-MAINLINE.
+001810     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001820     PERFORM 2000-VALIDATE-ONE-INTAKE THRU 2000-EXIT
+001830         UNTIL END-OF-STUDENT-INTAKE
+001840     PERFORM 3000-PRINT-TRAILER THRU 3000-EXIT
+001850     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001860     GOBACK
+001870     .
+
+001880 1000-INITIALIZE.
+001890     OPEN INPUT STUDENT-INTAKE
+001900     IF NOT INTAKE-FILE-OK
+001910        DISPLAY "CONTROL8 - UNABLE TO OPEN STUDENT-INTAKE"
+001920        MOVE "Y" TO WS-EOF-SWITCH
+001930     END-IF
+
+001940     PERFORM 1150-CHECK-FOR-RESTART THRU 1150-EXIT
+
+001950     IF WS-RESTART-COUNT > ZERO
+001960        OPEN EXTEND INTAKE-EXCEPTION-RPT
+001970     ELSE
+001980        OPEN OUTPUT INTAKE-EXCEPTION-RPT
+001990        MOVE WS-HEADING-1 TO INTAKE-EXCEPTION-LINE
+002000        WRITE INTAKE-EXCEPTION-LINE
+002010     END-IF
+
+002020     OPEN EXTEND AUDIT-LOG-FILE
+002030     IF NOT AUDIT-LOG-FILE-OK
+002040        DISPLAY "CONTROL8 - UNABLE TO OPEN AUDIT-LOG-FILE"
+002050     END-IF
+
+002060     PERFORM 1180-LOAD-GRACE-PERIOD THRU 1180-EXIT
+
+002070     IF NOT END-OF-STUDENT-INTAKE
+002080        PERFORM 1100-READ-STUDENT-INTAKE THRU 1100-EXIT
+002090     END-IF
+002100     .
+002110 1000-EXIT.
+002120     EXIT.
+
+002130 1100-READ-STUDENT-INTAKE.
+002140     READ STUDENT-INTAKE
+002150         AT END
+002160             MOVE "Y" TO WS-EOF-SWITCH
+002170         NOT AT END
+002180             IF CT-RECORD-ID = "TRAILER"
+002190                PERFORM 1170-CAPTURE-CONTROL-TOTALS THRU 1170-EXIT
+002200                MOVE "Y" TO WS-EOF-SWITCH
+002210             ELSE
+002220                ADD SI-STUDENT-ID-NUM TO WS-HASH-TOTAL
+002230             END-IF
+002240     END-READ
+002250     .
+002260 1100-EXIT.
+002270     EXIT.
+
+002280 1170-CAPTURE-CONTROL-TOTALS.
+002290     MOVE CT-RECORD-COUNT TO WS-EXPECTED-COUNT
+002300     MOVE CT-HASH-TOTAL TO WS-EXPECTED-HASH
+002310     .
+002320 1170-EXIT.
+002330     EXIT.
+
+002340 1180-LOAD-GRACE-PERIOD.
+002350     OPEN INPUT GRACE-PARM-FILE
+002360     IF NOT GRACE-PARM-FILE-OK
+002370        DISPLAY "CONTROL8 - UNABLE TO OPEN GRACE-PARM-FILE, "
+002380            "USING ZERO-DAY GRACE PERIOD"
+002390     ELSE
+002400        READ GRACE-PARM-FILE
+002410            AT END
+002420                DISPLAY "CONTROL8 - GRACE-PARM-FILE EMPTY, "
+002430                    "USING ZERO-DAY GRACE PERIOD"
+002440            NOT AT END
+002450                MOVE GP-GRACE-DAYS TO WS-GRACE-PERIOD-DAYS
+002460        END-READ
+002470        CLOSE GRACE-PARM-FILE
+002480     END-IF
+002490     .
+002500 1180-EXIT.
+002510     EXIT.
+
+002520 1150-CHECK-FOR-RESTART.
+002530     OPEN INPUT CHECKPOINT-FILE
+002540     IF CHECKPOINT-FILE-OK
+002550        READ CHECKPOINT-FILE
+002560            AT END
+002570                CONTINUE
+002580            NOT AT END
+002590                MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+002600                MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+002610        END-READ
+002620        CLOSE CHECKPOINT-FILE
+002630     END-IF
+
+002640     IF WS-RESTART-COUNT > ZERO
+002650        DISPLAY "CONTROL8 - RESTARTING AFTER "
+002660            WS-RESTART-COUNT " INTAKES ALREADY PROCESSED"
+002670        MOVE WS-RESTART-COUNT TO WS-INTAKE-COUNT
+002680        PERFORM 1160-SKIP-ONE-RECORD THRU 1160-EXIT
+002690            VARYING WS-SKIP-IDX FROM 1 BY 1
+002700            UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+002710               OR END-OF-STUDENT-INTAKE
+002720     END-IF
+002730     .
+002740 1150-EXIT.
+002750     EXIT.
+
+002760 1160-SKIP-ONE-RECORD.
+002770     PERFORM 1100-READ-STUDENT-INTAKE THRU 1100-EXIT
+002780     .
+002790 1160-EXIT.
+002800     EXIT.
+
+002810 2000-VALIDATE-ONE-INTAKE.
+002820     ADD 1 TO WS-INTAKE-COUNT
+002830     MOVE "N" TO WS-REJECT-SWITCH
+002840     MOVE SPACE TO WS-REASON
+
+002850     DIVIDE WS-INTAKE-COUNT BY WS-CHECKPOINT-INTERVAL
+002860         GIVING WS-CHECKPOINT-QUOTIENT
+002870         REMAINDER WS-CHECKPOINT-REMAINDER
+002880     IF WS-CHECKPOINT-REMAINDER = ZERO
+002890        PERFORM 8500-WRITE-CHECKPOINT THRU 8500-EXIT
+002900     END-IF
+
+002910     PERFORM 2100-CHECK-NAME THRU 2100-EXIT
+002920     IF NOT INTAKE-REJECTED
+002930        PERFORM 2200-CHECK-CITY THRU 2200-EXIT
+002940     END-IF
+002950     IF NOT INTAKE-REJECTED
+002960        PERFORM 2300-CHECK-DATE THRU 2300-EXIT
+002970     END-IF
+
+002980     IF INTAKE-REJECTED
+002990        PERFORM 2900-REJECT-INTAKE THRU 2900-EXIT
+003000     END-IF
+
+003010     PERFORM 1100-READ-STUDENT-INTAKE THRU 1100-EXIT
+003020     .
+003030 2000-EXIT.
+003040     EXIT.
+
+003050 2100-CHECK-NAME.
+003060     IF SI-STUDENT-NAME IS NOT REAL-NAME
+003070        MOVE "Invalid student name" TO WS-REASON
+003080        SET INTAKE-REJECTED TO TRUE
+003090     END-IF
+003100     .
+003110 2100-EXIT.
+003120     EXIT.
+
+003130 2200-CHECK-CITY.
+003140     MOVE SI-CITY-CODE TO CITY-CODE
+003150     IF CITY-CODE-NOT-VALID
+003160        MOVE "Invalid city code" TO WS-REASON
+003170        SET INTAKE-REJECTED TO TRUE
+003180     END-IF
+003190     .
+003200 2200-EXIT.
+003210     EXIT.
+
+003220 2300-CHECK-DATE.
+003230     IF SI-YEAR-IN IS NOT NUMERIC
+003240        OR SI-MONTH-IN IS NOT NUMERIC
+003250        OR SI-DAY-IN IS NOT NUMERIC
+003260        MOVE "Date of birth is not numeric" TO WS-REASON
+003270        SET INTAKE-REJECTED TO TRUE
+003280     ELSE
+003290        MOVE SI-YEAR-IN TO WS-YEAR
+003300        MOVE SI-MONTH-IN TO WS-MONTH
+003310        MOVE SI-DAY-IN TO WS-DAY
+003320        PERFORM 2310-CHECK-DATE-FIELDS THRU 2310-EXIT
+003330     END-IF
+003340     .
+003350 2300-EXIT.
+003360     EXIT.
+
+003370 2310-CHECK-DATE-FIELDS.
+003380     EVALUATE TRUE
+003390        WHEN WS-YEAR = ZERO OR WS-MONTH = ZERO OR WS-DAY = ZERO
+003400           MOVE "Date field cannot be zero" TO WS-REASON
+003410           SET INTAKE-REJECTED TO TRUE
+003420        WHEN WS-MONTH > 12
+003430           MOVE "Month is greater than 12" TO WS-REASON
+003440           SET INTAKE-REJECTED TO TRUE
+003450        WHEN WS-DAY > 31
+003460           MOVE "Day is greater than 31" TO WS-REASON
+003470           SET INTAKE-REJECTED TO TRUE
+003480        WHEN OTHER
+003490           PERFORM 2320-CHECK-LEAP-YEAR THRU 2320-EXIT
+003500           PERFORM 2330-CHECK-DAYS-IN-MONTH
+003510               THRU 2330-EXIT
+003520     END-EVALUATE
+003530     .
+003540 2310-EXIT.
+003550     EXIT.
+
+003560 2320-CHECK-LEAP-YEAR.
+003570     MOVE "N" TO WS-LEAP-YEAR-SWITCH
+003580     DIVIDE WS-YEAR BY 4 GIVING WS-DIVIDE-RESULT
+003590         REMAINDER WS-DIVIDE-REMAINDER
+003600     IF WS-DIVIDE-REMAINDER = ZERO
+003610        DIVIDE WS-YEAR BY 100 GIVING WS-DIVIDE-RESULT
+003620            REMAINDER WS-DIVIDE-REMAINDER
+003630        IF WS-DIVIDE-REMAINDER NOT = ZERO
+003640           SET IS-LEAP-YEAR TO TRUE
+003650        ELSE
+003660           DIVIDE WS-YEAR BY 400 GIVING WS-DIVIDE-RESULT
+003670               REMAINDER WS-DIVIDE-REMAINDER
+003680           IF WS-DIVIDE-REMAINDER = ZERO
+003690              SET IS-LEAP-YEAR TO TRUE
+003700           END-IF
+003710        END-IF
+003720     END-IF
+003730     .
+003740 2320-EXIT.
+003750     EXIT.
+
+003760 2330-CHECK-DAYS-IN-MONTH.
+003770     SET WS-MONTH-IDX TO WS-MONTH
+003780     MOVE WS-DAYS-IN-MONTH (WS-MONTH-IDX) TO WS-MAX-DAY-THIS-MONTH
+003790     IF WS-MONTH-IDX = 2 AND IS-LEAP-YEAR
+003800        MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+003810     END-IF
+
+003820     IF WS-DAY > WS-MAX-DAY-THIS-MONTH
+003830        MOVE "Day too big for this month" TO WS-REASON
+003840        SET INTAKE-REJECTED TO TRUE
+003850     ELSE
+003860        PERFORM 2340-CHECK-YEAR-PASSED THRU 2340-EXIT
+003870     END-IF
+003880     .
+003890 2330-EXIT.
+003900     EXIT.
+
+003910 2340-CHECK-YEAR-PASSED.
+003920*    ORDINARY DATE ARITHMETIC ACROSS VARYING MONTH LENGTHS AND
+003930*    LEAP YEARS IS IMPRACTICAL WITH DIVIDE/COMPUTE ALONE, SO
+003940*    THE INTEGER-OF-DATE INTRINSIC IS USED HERE TO GET A DAY
+003950*    COUNT THAT CAN SIMPLY BE SUBTRACTED, THE SAME WAY
+003960*    CONTROL5's CHECK-YEAR-PASSED WORKS OUT ITS DAY COUNT.
+003970     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+003980     COMPUTE WS-DATE-CCYYMMDD =
+003990         (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY
+004000     COMPUTE WS-DAYS-PAST-DATE =
+004010         FUNCTION INTEGER-OF-DATE (WS-SYSTEM-CCYYMMDD)
+004020         - FUNCTION INTEGER-OF-DATE (WS-DATE-CCYYMMDD)
+004030     IF WS-DAYS-PAST-DATE > WS-GRACE-PERIOD-DAYS
+004040        MOVE "Year has already passed" TO WS-REASON
+004050        SET INTAKE-REJECTED TO TRUE
+004060     END-IF
+004070     .
+004080 2340-EXIT.
+004090     EXIT.
+
+004100 2900-REJECT-INTAKE.
+004110     ADD 1 TO WS-REJECT-COUNT
+004120     MOVE SI-STUDENT-ID TO EL-STUDENT-ID
+004130     MOVE SI-STUDENT-NAME TO EL-STUDENT-NAME
+004140     MOVE WS-REASON TO EL-REASON
+004150     MOVE WS-EXCEPTION-LINE TO INTAKE-EXCEPTION-LINE
+004160     WRITE INTAKE-EXCEPTION-LINE
+004170     PERFORM 2910-LOG-REJECTION THRU 2910-EXIT
+004180     .
+004190 2900-EXIT.
+004200     EXIT.
+
+004210 2910-LOG-REJECTION.
+004220     MOVE "CONTROL8" TO AL-PROGRAM-ID
+004230     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+004240     ACCEPT AL-TIME-LOGGED FROM TIME
+004250     MOVE SPACE TO AL-INPUT-DATA
+004260     MOVE SI-STUDENT-ID TO AL-INPUT-DATA
+004270     MOVE WS-REASON TO AL-REJECT-REASON
+004280     IF AUDIT-LOG-FILE-OK
+004290        WRITE AUDIT-LOG-REC
+004300     END-IF
+004310     .
+004320 2910-EXIT.
+004330     EXIT.
+
+004340 3000-PRINT-TRAILER.
+004350     MOVE WS-INTAKE-COUNT TO TL-INTAKE-COUNT
+004360     MOVE WS-REJECT-COUNT TO TL-REJECT-COUNT
+004370     MOVE WS-TRAILER-LINE TO INTAKE-EXCEPTION-LINE
+004380     WRITE INTAKE-EXCEPTION-LINE
+
+004390     PERFORM 3200-CHECK-CONTROL-TOTALS THRU 3200-EXIT
+004400     MOVE WS-CONTROL-TOTAL-LINE TO INTAKE-EXCEPTION-LINE
+004410     WRITE INTAKE-EXCEPTION-LINE
+004420     .
+004430 3000-EXIT.
+004440     EXIT.
+
+004450 3200-CHECK-CONTROL-TOTALS.
+004460     IF WS-INTAKE-COUNT = WS-EXPECTED-COUNT
+004470        AND WS-HASH-TOTAL = WS-EXPECTED-HASH
+004480        MOVE "BALANCED" TO CL-STATUS
+004490     ELSE
+004500        MOVE "**OUT OF BALANCE**" TO CL-STATUS
+004510        SET RUN-IS-OUT-OF-BALANCE TO TRUE
+004520        DISPLAY "CONTROL8 - RUN IS OUT OF BALANCE - "
+004530            "EXPECTED COUNT " WS-EXPECTED-COUNT
+004540            " ACTUAL COUNT " WS-INTAKE-COUNT
+004550        DISPLAY "CONTROL8 - EXPECTED HASH " WS-EXPECTED-HASH
+004560            " ACTUAL HASH " WS-HASH-TOTAL
+004570        PERFORM 3210-LOG-OUT-OF-BALANCE THRU 3210-EXIT
+004580     END-IF
+004590     .
+004600 3200-EXIT.
+004610     EXIT.
+
+004620 3210-LOG-OUT-OF-BALANCE.
+004630     MOVE "CONTROL8" TO AL-PROGRAM-ID
+004640     ACCEPT AL-DATE-LOGGED FROM DATE YYYYMMDD
+004650     ACCEPT AL-TIME-LOGGED FROM TIME
+004660     MOVE "CONTROL TOTALS" TO AL-INPUT-DATA
+004670     MOVE "Run out of balance against trailer"
+004680         TO AL-REJECT-REASON
+004690     IF AUDIT-LOG-FILE-OK
+004700        WRITE AUDIT-LOG-REC
+004710     END-IF
+004720     .
+004730 3210-EXIT.
+004740     EXIT.
+
+004750 8000-TERMINATE.
+004760     CLOSE STUDENT-INTAKE
+004770     CLOSE INTAKE-EXCEPTION-RPT
+004780     CLOSE AUDIT-LOG-FILE
+004790     IF INTAKE-FILE-OK
+004800        PERFORM 8600-CLEAR-CHECKPOINT THRU 8600-EXIT
+004810     END-IF
+004820     DISPLAY "CONTROL8 - INTAKES PROCESSED: " WS-INTAKE-COUNT
+004830     DISPLAY "CONTROL8 - INTAKES REJECTED: " WS-REJECT-COUNT
+004840     .
+004850 8000-EXIT.
+004860     EXIT.
+
+004870 8500-WRITE-CHECKPOINT.
+004880     OPEN OUTPUT CHECKPOINT-FILE
+004890     MOVE ZERO TO CK-GRAND-TOTAL
+004900     MOVE ZERO TO CK-CITY-SUBTOTALS
+004910     MOVE "CONTROL8" TO CK-PROGRAM-ID
+004920     MOVE WS-INTAKE-COUNT TO CK-RECORD-COUNT
+004930     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+004940     WRITE CHECKPOINT-REC
+004950     CLOSE CHECKPOINT-FILE
+004960     .
+004970 8500-EXIT.
+004980     EXIT.
+
+004990 8600-CLEAR-CHECKPOINT.
+005000*    A CLEAN END OF RUN LEAVES AN EMPTY CHECKPOINT FILE SO THE
+005010*    NEXT RUN STARTS FROM THE FRONT INSTEAD OF RESTARTING.
+005020     OPEN OUTPUT CHECKPOINT-FILE
+005030     CLOSE CHECKPOINT-FILE
+005040     .
+005050 8600-EXIT.
+005060     EXIT.
